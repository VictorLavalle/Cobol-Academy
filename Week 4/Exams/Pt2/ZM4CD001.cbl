@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZM4CD001.
+       AUTHOR. GESFOR (MEXICO), S.A. DE C.V.
+       DATE-WRITTEN. ABRIL 2024.
+       DATE-COMPILED.
+      *
+      /
+      ******************************************************************
+      **                                                               *
+      *          " S I V A   -    C O N T R O L   D E   C O R R I D A"  *
+      *                                                                *
+      *  OBJETIVO: EJECUTAR EN SECUENCIA LOS PROGRAMAS DEL FLUJO DE    *
+      *            CRUCE/DONATIVOS (ZM3CB001, ZM4DJ097) PARA UNA FECHA *
+      *            DE NEGOCIO DADA, REGISTRANDO EN UN ARCHIVO DE       *
+      *            CONTROL UN RENGLON POR PASO (PROGRAMA, HORA DE      *
+      *            INICIO/FIN, RETURN-CODE) Y DETENIENDO LA CADENA SI  *
+      *            ALGUN PASO TERMINA CON RETURN-CODE DISTINTO DE CERO *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *----------------------------------------------------------------*
+      *    MARCA      AUTOR    FECHA             DESCRIPCION           *
+      * ----------- --------- -------- --------------------------------*
+      * SDAT-40128I  XLR0921  28ABR24 VERSION INICIAL.                 *
+      * SDAT-40128F  XLR0921                                           *
+      *----------------------------------------------------------------*
+      /
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+      *    TARJETA DE PARAMETROS CON LA FECHA DE NEGOCIO DE LA CORRIDA
+           SELECT ARCH-PARM-CD       ASSIGN TO UT-S-ZM4CD0P.
+      *
+      *    ARCHIVO DE CONTROL, UN RENGLON POR PASO EJECUTADO
+           SELECT ARCH-CTL-PASOS     ASSIGN TO UT-S-ZM4CD0C.
+      *
+      /
+      ******************************************************************
+      *   DATA DIVISION                                                *
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      ******************************************************************
+      *  TARJETA DE PARAMETROS DE LA CORRIDA (FECHA DE NEGOCIO)        *
+      ******************************************************************
+       FD  ARCH-PARM-CD
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0  RECORDS
+           DATA RECORD   IS  REG-PARM-CD
+           RECORD CONTAINS 20 CHARACTERS.
+       01  REG-PARM-CD.
+           05 PARM-FEC-NEGOCIO          PIC X(10).
+           05 FILLER                    PIC X(10).
+      *
+      ******************************************************************
+      *  ARCHIVO DE CONTROL DE LA CADENA DE PASOS                     *
+      ******************************************************************
+       FD  ARCH-CTL-PASOS
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0  RECORDS
+           DATA RECORD   IS  REG-CTL-PASO
+           RECORD CONTAINS 60 CHARACTERS.
+       01  REG-CTL-PASO.
+           05 CTL-PROGRAMA               PIC X(08).
+           05 CTL-FEC-NEGOCIO            PIC X(10).
+           05 CTL-HORA-INICIO            PIC X(08).
+           05 CTL-HORA-FIN               PIC X(08).
+           05 CTL-RETURN-CODE            PIC S9(04).
+           05 CTL-ESTATUS                PIC X(01).
+              88 CTL-ESTATUS-OK                     VALUE 'S'.
+              88 CTL-ESTATUS-ERROR                  VALUE 'E'.
+           05 FILLER                     PIC X(21).
+      *
+      ******************************************************************
+      *  WORKING STORAGE SECTION                                       *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *
+       01 W000-PROG                  PIC X(08)       VALUE 'ZM4CD001'.
+      *
+      ******************************************************************
+      *  TABLA DE PASOS DE LA CADENA (PROGRAMAS A EJECUTAR EN ORDEN)   *
+      ******************************************************************
+       01 TABLA-PASOS-INIC.
+          05 FILLER                  PIC X(08)      VALUE 'ZM3CB001'.
+          05 FILLER                  PIC X(08)      VALUE 'ZM4DJ097'.
+       01 TABLA-PASOS REDEFINES TABLA-PASOS-INIC.
+          05 PASO-PROGRAMA           PIC X(08)      OCCURS 2 TIMES.
+       01 WSC-NUM-PASOS              PIC 9(01)      VALUE 2.
+       01 WS-IX-PASO                 PIC 9(01)      COMP VALUE ZEROS.
+      *
+       01 WS-PARM-FEC-NEGOCIO        PIC X(10)      VALUE SPACES.
+       01 WS-FIN-PARM                PIC X(01)      VALUE 'N'.
+          88 WS-FIN-PARM-SI                         VALUE 'S'.
+          88 WS-FIN-PARM-NO                         VALUE 'N'.
+      *
+       01 WS-PROGRAMA-ACTUAL         PIC X(08)      VALUE SPACES.
+       01 WS-HORA-SISTEMA.
+          05 WS-HH                   PIC 9(02)      VALUE ZEROS.
+          05 WS-MM                   PIC 9(02)      VALUE ZEROS.
+          05 WS-SS                   PIC 9(02)      VALUE ZEROS.
+       01 FILLER REDEFINES WS-HORA-SISTEMA.
+          05 WS-HORA-SISTEMA-X       PIC X(06).
+       01 WS-HORA-INICIO-PASO        PIC X(08)      VALUE SPACES.
+       01 WS-HORA-FIN-PASO           PIC X(08)      VALUE SPACES.
+       01 WS-RETURN-CODE-PASO        PIC S9(04)     VALUE ZEROS.
+       01 WS-DETENIDO                PIC X(01)      VALUE 'N'.
+          88 WS-DETENIDO-SI                         VALUE 'S'.
+          88 WS-DETENIDO-NO                         VALUE 'N'.
+      *
+      ******************************************************************
+      *  PROCEDURE DIVISION                                            *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *
+           PERFORM 002-INICIALIZA.
+           PERFORM 005-ABRE-ARCHIVOS.
+           PERFORM 010-EJECUTA-PASOS
+              VARYING WS-IX-PASO FROM 1 BY 1
+                UNTIL WS-IX-PASO > WSC-NUM-PASOS
+                   OR WS-DETENIDO-SI.
+           PERFORM 080-CIERRA-ARCHIVOS.
+           STOP RUN.
+      *
+      ******************************************************************
+      *    INICIALIZA VARIABLES DE CONTROL                            *
+      ******************************************************************
+       002-INICIALIZA.
+           MOVE ZEROS                   TO WS-IX-PASO.
+           MOVE 'N'                     TO WS-DETENIDO.
+       002-FIN.
+           EXIT.
+      *
+      ******************************************************************
+      *    ABRE ARCHIVOS Y LEE LA TARJETA DE PARAMETROS               *
+      ******************************************************************
+       005-ABRE-ARCHIVOS.
+           OPEN INPUT  ARCH-PARM-CD.
+           MOVE 'N'                     TO WS-FIN-PARM.
+           READ ARCH-PARM-CD            INTO REG-PARM-CD
+                AT END MOVE 'S'         TO WS-FIN-PARM.
+           CLOSE       ARCH-PARM-CD.
+           IF WS-FIN-PARM-SI
+              DISPLAY W000-PROG ' FALTA TARJETA DE PARAMETROS CON LA '
+                      'FECHA DE NEGOCIO'
+              DISPLAY W000-PROG ' SE TERMINA EL PROGRAMA'
+              MOVE 16                   TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           MOVE PARM-FEC-NEGOCIO        TO WS-PARM-FEC-NEGOCIO.
+           OPEN OUTPUT ARCH-CTL-PASOS.
+       005-FIN.
+           EXIT.
+      *
+      ******************************************************************
+      *    EJECUTA UN PASO DE LA CADENA Y REGISTRA SU RESULTADO       *
+      ******************************************************************
+       010-EJECUTA-PASOS.
+           MOVE PASO-PROGRAMA (WS-IX-PASO) TO WS-PROGRAMA-ACTUAL.
+           ACCEPT WS-HORA-SISTEMA        FROM TIME.
+           MOVE WS-HORA-SISTEMA-X        TO WS-HORA-INICIO-PASO.
+           MOVE ZEROS                    TO RETURN-CODE.
+           CALL WS-PROGRAMA-ACTUAL.
+           MOVE RETURN-CODE              TO WS-RETURN-CODE-PASO.
+           ACCEPT WS-HORA-SISTEMA        FROM TIME.
+           MOVE WS-HORA-SISTEMA-X        TO WS-HORA-FIN-PASO.
+      *
+           INITIALIZE                      REG-CTL-PASO.
+           MOVE WS-PROGRAMA-ACTUAL       TO CTL-PROGRAMA.
+           MOVE WS-PARM-FEC-NEGOCIO      TO CTL-FEC-NEGOCIO.
+           MOVE WS-HORA-INICIO-PASO      TO CTL-HORA-INICIO.
+           MOVE WS-HORA-FIN-PASO         TO CTL-HORA-FIN.
+           MOVE WS-RETURN-CODE-PASO      TO CTL-RETURN-CODE.
+           IF WS-RETURN-CODE-PASO = ZEROS
+              SET CTL-ESTATUS-OK           TO TRUE
+           ELSE
+              SET CTL-ESTATUS-ERROR        TO TRUE
+              SET WS-DETENIDO-SI           TO TRUE
+              DISPLAY W000-PROG ' PASO ' WS-PROGRAMA-ACTUAL
+                      ' TERMINO CON RETURN-CODE=' WS-RETURN-CODE-PASO
+              DISPLAY W000-PROG ' SE DETIENE LA CADENA DE PASOS'
+           END-IF.
+           WRITE REG-CTL-PASO.
+       010-FIN.
+           EXIT.
+      *
+      ******************************************************************
+      *    CIERRA ARCHIVOS                                            *
+      ******************************************************************
+       080-CIERRA-ARCHIVOS.
+           CLOSE ARCH-CTL-PASOS.
+       080-FIN.
+           EXIT.
+      *
+      ******************************************************************
+      *  TERMINA PROGRAMA ZM4CD001                                    *
+      ******************************************************************
