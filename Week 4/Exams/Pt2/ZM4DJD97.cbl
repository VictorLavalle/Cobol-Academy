@@ -23,6 +23,59 @@
       *    ITS01     XMBJ056  31MAY13 MODIF PROY SIVA 2013 ODT9        *
       * SDAT-39213I  XMY0603  16AGO22 SE REALIZAN LAS MODIFICACIONES DE*
       * SDAT-39213F  ASAERK           REFORMA FISCAL (CFDI 4.0).       *
+      * SDAT-40118I  XLR0921  03MAR24 SE AGREGA MODO SIMULACION, TABLA *
+      * SDAT-40118F  XLR0921          EMPRESAS, VENTANA DE FECHAS Y    *
+      *                                FILTRO POR ISUCCASA VIA PARAM.  *
+      * SDAT-40119I  XLR0921  10MAR24 SE AGREGA REINTENTO DE FOLIOS Y  *
+      * SDAT-40119F  XLR0921          VALIDACION DE DUPLICIDAD ZMDT633.*
+      * SDAT-40120I  XLR0921  17MAR24 SE AGREGA REINICIO POR CHECKPOINT*
+      * SDAT-40120F  XLR0921          DE LA ULTIMA CUENTA APLICADA.    *
+      * SDAT-40121I  XLR0921  24MAR24 SE AGREGA CONCILIACION DE VENTAS *
+      * SDAT-40121F  XLR0921          Y MONTO POR TABLA DE ORIGEN      *
+      *                                (OPERASI/OPERA) POR SERIE.      *
+      * SDAT-40122I  XLR0921  24MAR24 SE AGREGAN CIFRAS DE CONTROL     *
+      * SDAT-40122F  XLR0921          GENERALES VERIFICADAS CONTRA BD. *
+      * SDAT-40123I  XLR0921  31MAR24 SE AGREGA INDICADOR DE TIPO DE   *
+      * SDAT-40123F  XLR0921          PERSONA (FISICA/MORAL) EN LA     *
+      *                                INTERFAZ A LA FUNDACION.        *
+      * SDAT-40124I  XLR0921  07ABR24 SE AGREGA BITACORA DE EXCEPCIONES*
+      * SDAT-40124F  XLR0921          (PERJUR/ACLICTA/RUTINAS DE APOYO)*
+      *                                SIN COINCIDENCIA O CON ERROR.   *
+      * SDAT-40125I  XLR0921  14ABR24 SE AGREGA ARCHIVO CSV (RFC-4180) *
+      * SDAT-40125F  XLR0921          COMO ALTERNATIVA AL SECUENCIAL   *
+      *                                DELIMITADO POR ';'.             *
+      * SDAT-40126I  XLR0921  21ABR24 SE AGREGA HISTORICO DE TOTALES Y *
+      * SDAT-40126F  XLR0921          COMPARATIVO VS. EL MES ANTERIOR  *
+      *                                EN EL LISTADO DE CADA EMPRESA.  *
+      * SDAT-40127I  XLR0921  28ABR24 SE AGREGA ALERTA DE FIN DE       *
+      * SDAT-40127F  XLR0921          CORRIDA PARA MONITOREO, CON      *
+      *                                BANDERA DE FUERA DE TOLERANCIA. *
+      * SDAT-40129I  XLR0921  05MAY24 CORRECCION DE CIFRAS DE CONTROL  *
+      * SDAT-40129F  XLR0921          (FILTRO POR ISUCCASA Y CONTEO DE *
+      *                                OPERACIONES) Y CAMBIO A GOBACK  *
+      *                                PARA PERMITIR INVOCACION DESDE  *
+      *                                UN PROGRAMA CONTROLADOR.        *
+      * SDAT-40130I  XLR0921  12MAY24 020-ARMA-DETALLE SE VUELVE A     *
+      * SDAT-40130F  XLR0921          EJECUTAR SIN CONDICIONAR AL      *
+      *                                CHECKPOINT, PARA QUE EL LISTADO,*
+      *                                EL CSV Y LAS CIFRAS DE CONTROL  *
+      *                                NO OMITAN CUENTAS PREVIAS AL    *
+      *                                PUNTO DE REINICIO.              *
+      * SDAT-40131I  XLR0921  19MAY24 SE AMPLIAN LOS CAMPOS -ESC DE    *
+      * SDAT-40131F  XLR0921          COMILLAS DUPLICADAS AL DOBLE DEL *
+      *                                ANCHO ORIGINAL Y SE ARMA EL     *
+      *                                RENGLON DEL CSV CON LA LONGITUD *
+      *                                REAL DE CADA CAMPO, PARA NO     *
+      *                                TRUNCAR NOMBRE/DIRECCION/       *
+      *                                COLONIA/POBLACION CON COMILLAS. *
+      * SDAT-40132I  XLR0921  26MAY24 SE AMPLIA EL RENGLON DEL CSV     *
+      * SDAT-40132F  XLR0921          (WS-CSV-LINEA/REG-SECUENC-CSV) A *
+      *                                600 BYTES PARA EL PEOR CASO CON *
+      *                                COMILLAS DUPLICADAS, Y SE       *
+      *                                REUTILIZA 036-INVOCA-ZM5RG003   *
+      *                                DESDE EL FORMATEO DE NOMBRE     *
+      *                                FISCAL EN VEZ DE DUPLICAR EL    *
+      *                                CALL/ON EXCEPTION.              *
       *----------------------------------------------------------------*
       /
        ENVIRONMENT DIVISION.
@@ -34,11 +87,33 @@
        FILE-CONTROL.
       *
            SELECT ARCH-PT-PARAM       ASSIGN TO UT-S-ZME097A1.
+      *
+      * SDAT-40120I
+           SELECT ARCH-CHECKPT-IN     ASSIGN TO UT-S-ZME097CI.
+           SELECT ARCH-CHECKPT-OUT    ASSIGN TO UT-S-ZME097CO.
+      * SDAT-40120F
+      *
+      * SDAT-40124I
+           SELECT ARCH-EXCEPCIONES    ASSIGN TO UT-S-ZME097EX.
+      * SDAT-40124F
       *
            SELECT ARCH-LISTADO-CBP    ASSIGN TO UT-S-ZME097LC.
            SELECT ARCH-LISTADO-BCM    ASSIGN TO UT-S-ZME097LB.
            SELECT ARCH-SECUENC-TXT    ASSIGN TO UT-S-ZME097A2.
            SELECT ARCH-INTEF-FUNDA    ASSIGN TO UT-S-ZME097A3.
+      *
+      * SDAT-40125I
+           SELECT ARCH-SECUENC-CSV    ASSIGN TO UT-S-ZME097A4.
+      * SDAT-40125F
+      *
+      * SDAT-40126I
+           SELECT ARCH-HIST-TOT-IN    ASSIGN TO UT-S-ZME097HI.
+           SELECT ARCH-HIST-TOT-OUT   ASSIGN TO UT-S-ZME097HO.
+      * SDAT-40126F
+      *
+      * SDAT-40127I
+           SELECT ARCH-ALERTA         ASSIGN TO UT-S-ZME097AL.
+      * SDAT-40127F
       /
       ******************************************************************
       *   DATA DIVISION                                                *
@@ -51,6 +126,53 @@ D       DATA DIVISION.
       ******************************************************************
            COPY ZMWBV470.
       *
+      * SDAT-40120I
+      ******************************************************************
+      *  ARCHIVO DE CHECKPOINT DE ENTRADA (ULTIMA CUENTA APLICADA)      *
+      ******************************************************************
+       FD  ARCH-CHECKPT-IN
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0  RECORDS
+           DATA RECORD   IS  REG-CHECKPT-IN
+           RECORD CONTAINS 10 CHARACTERS.
+       01  REG-CHECKPT-IN.
+           05 REG-CKPT-IEMPR-IN         PIC X(03).
+           05 REG-CKPT-ICUENTA-IN       PIC 9(07).
+      ******************************************************************
+      *  ARCHIVO DE CHECKPOINT DE SALIDA (CUENTA APLICADA MAS RECIENTE) *
+      ******************************************************************
+       FD  ARCH-CHECKPT-OUT
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0  RECORDS
+           DATA RECORD   IS  REG-CHECKPT-OUT
+           RECORD CONTAINS 10 CHARACTERS.
+       01  REG-CHECKPT-OUT.
+           05 REG-CKPT-IEMPR-OUT        PIC X(03).
+           05 REG-CKPT-ICUENTA-OUT      PIC 9(07).
+      * SDAT-40120F
+      *
+      * SDAT-40124I
+      ******************************************************************
+      *  ARCHIVO DE EXCEPCIONES DE CONSULTAS/RUTINAS SIN RESULTADO O
+      *  CON ERROR (PERJUR, ACLICTA, RUTINAS EXTERNAS)
+      ******************************************************************
+       FD  ARCH-EXCEPCIONES
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0  RECORDS
+           DATA RECORD   IS  REG-EXCEPCIONES
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REG-EXCEPCIONES.
+           05 EXC-ORIGEN                PIC X(10).
+           05 EXC-ICUENTA                PIC 9(07).
+           05 EXC-CLAVE1                PIC X(10).
+           05 EXC-CLAVE2                PIC X(10).
+           05 EXC-SQLCODE               PIC S9(05).
+           05 EXC-DESCRIPCION           PIC X(38).
+      * SDAT-40124F
+      *
       ******************************************************************
       *  LISTADO DE VENTAS POR DONACION     CASA DE BOLSA              *
       ******************************************************************
@@ -97,6 +219,74 @@ CIHM       RECORD CONTAINS 713 CHARACTERS.
 CIHM   01  REG-INTEF-FUNDA           PIC X(713).
       * SDAT-39213F
       *
+      * SDAT-40125I
+      ******************************************************************
+      *  ARCHIVO DE VENTAS POR DONACION EN FORMATO CSV (RFC-4180)      *
+      ******************************************************************
+       FD  ARCH-SECUENC-CSV
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0  RECORDS
+           DATA RECORD   IS  REG-SECUENC-CSV
+           RECORD CONTAINS 600 CHARACTERS.
+       01  REG-SECUENC-CSV           PIC X(600).
+      * SDAT-40125F
+      *
+      * SDAT-40126I
+      ******************************************************************
+      *  HISTORICO DE TOTALES POR EMPRESA Y MES (ENTRADA), PARA EL
+      *  COMPARATIVO CONTRA EL MES ANTERIOR EN EL LISTADO
+      ******************************************************************
+       FD  ARCH-HIST-TOT-IN
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0  RECORDS
+           DATA RECORD   IS  REG-HIST-TOT-IN
+           RECORD CONTAINS 44 CHARACTERS.
+       01  REG-HIST-TOT-IN.
+           05 REG-HIST-IEMPR-IN         PIC X(03).
+           05 REG-HIST-ANOMES-IN        PIC 9(06).
+           05 REG-HIST-REG-IN           PIC 9(09).
+           05 REG-HIST-VTA-IN           PIC 9(09).
+           05 REG-HIST-MNT-IN           PIC 9(15)V9(02).
+      ******************************************************************
+      *  HISTORICO DE TOTALES POR EMPRESA Y MES (SALIDA), SE CONVIERTE
+      *  EN LA ENTRADA DE LA CORRIDA DEL MES SIGUIENTE
+      ******************************************************************
+       FD  ARCH-HIST-TOT-OUT
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0  RECORDS
+           DATA RECORD   IS  REG-HIST-TOT-OUT
+           RECORD CONTAINS 44 CHARACTERS.
+       01  REG-HIST-TOT-OUT.
+           05 REG-HIST-IEMPR-OUT        PIC X(03).
+           05 REG-HIST-ANOMES-OUT       PIC 9(06).
+           05 REG-HIST-REG-OUT          PIC 9(09).
+           05 REG-HIST-VTA-OUT          PIC 9(09).
+           05 REG-HIST-MNT-OUT          PIC 9(15)V9(02).
+      * SDAT-40126F
+      *
+      * SDAT-40127I
+      ******************************************************************
+      *  ALERTA/RESUMEN DE FIN DE CORRIDA PARA LA HERRAMIENTA DE
+      *  MONITOREO (UNA LINEA POR EMPRESA)
+      ******************************************************************
+       FD  ARCH-ALERTA
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0  RECORDS
+           DATA RECORD   IS  REG-ALERTA
+           RECORD CONTAINS 60 CHARACTERS.
+       01  REG-ALERTA.
+           05 ALE-IEMPR                 PIC X(03).
+           05 ALE-TOT-CLIENTES          PIC 9(09).
+           05 ALE-TOT-MONTO             PIC 9(15)V9(02).
+           05 ALE-TIEMPO-TRANSCURRIDO   PIC 9(06).
+           05 ALE-FLAG-FUERA-TOLER      PIC X(01).
+           05 FILLER                    PIC X(24).
+      * SDAT-40127F
+      *
       ******************************************************************
       *  WORKING STORAGE SECTION                                       *
       ******************************************************************
@@ -139,7 +329,15 @@ CIHM   01  REG-INTEF-FUNDA           PIC X(713).
       ******************************************************************
        01 WS-REG-PARAMETROS.
           05 WS-EMPRESA              PIC X(03)      VALUE SPACES.
-          05 FILLER                  PIC X(93)      VALUE SPACES.
+      * SDAT-40118I
+          05 WS-MODO-EJECUCION       PIC X(01)      VALUE SPACES.
+             88 WS-MODO-SIMULACION                  VALUE 'S'.
+             88 WS-MODO-NORMAL                       VALUE 'N', ' '.
+          05 WS-FEC-INI-DONATIVO     PIC X(10)      VALUE SPACES.
+          05 WS-FEC-FIN-DONATIVO     PIC X(10)      VALUE SPACES.
+          05 WS-ISUCCASA-FILTRO      PIC X(03)      VALUE SPACES.
+      * SDAT-40118F
+          05 FILLER                  PIC X(66)      VALUE SPACES.
       *
       ******************************************************************
       *  REGISTRO ACTUAL DEL CURSOR DE OPERACIONES                     *
@@ -170,6 +368,16 @@ CIHM   01  REG-INTEF-FUNDA           PIC X(713).
           05 WS-REG-ACT-TOT-VTA-CTA PIC S9(07)V      COMP-3 VALUE ZEROS.
           05 WS-REG-ACT-TOT-TIT-CTA PIC S9(13)V      COMP-3 VALUE ZEROS.
           05 WS-REG-ACT-TOT-MNT-CTA PIC S9(15)V9(02) COMP-3 VALUE ZEROS.
+      * SDAT-40121I
+          05 WS-REG-ACT-TOT-VTA-OPERASI
+                                    PIC S9(07)V      COMP-3 VALUE ZEROS.
+          05 WS-REG-ACT-TOT-MNT-OPERASI
+                                    PIC S9(15)V9(02) COMP-3 VALUE ZEROS.
+          05 WS-REG-ACT-TOT-VTA-OPERA
+                                    PIC S9(07)V      COMP-3 VALUE ZEROS.
+          05 WS-REG-ACT-TOT-MNT-OPERA
+                                    PIC S9(15)V9(02) COMP-3 VALUE ZEROS.
+      * SDAT-40121F
       *
       ******************************************************************
       *  REGISTRO ANTERIOR DEL CURSOR DE OPERACIONES                   *
@@ -200,6 +408,16 @@ CIHM   01  REG-INTEF-FUNDA           PIC X(713).
           05 WS-REG-ANT-TOT-VTA-CTA PIC S9(07)V      COMP-3 VALUE ZEROS.
           05 WS-REG-ANT-TOT-TIT-CTA PIC S9(13)V      COMP-3 VALUE ZEROS.
           05 WS-REG-ANT-TOT-MNT-CTA PIC S9(15)V9(02) COMP-3 VALUE ZEROS.
+      * SDAT-40121I
+          05 WS-REG-ANT-TOT-VTA-OPERASI
+                                    PIC S9(07)V      COMP-3 VALUE ZEROS.
+          05 WS-REG-ANT-TOT-MNT-OPERASI
+                                    PIC S9(15)V9(02) COMP-3 VALUE ZEROS.
+          05 WS-REG-ANT-TOT-VTA-OPERA
+                                    PIC S9(07)V      COMP-3 VALUE ZEROS.
+          05 WS-REG-ANT-TOT-MNT-OPERA
+                                    PIC S9(15)V9(02) COMP-3 VALUE ZEROS.
+      * SDAT-40121F
       *
       ******************************************************************
       *  RUTINAS UTILIZADAS EN EL PROGRAMA                             *
@@ -211,6 +429,77 @@ CIHM   01  REG-INTEF-FUNDA           PIC X(713).
       ******************************************************************
        01 W000-PROG                  PIC X(08)       VALUE 'ZM4DJ097'.
        01 WS-ARC-ENCAB               PIC 9(05)       VALUE ZEROS.
+      * SDAT-40125I
+      ******************************************************************
+      *  VARIABLES PARA LA GENERACION DEL ARCHIVO CSV (RFC-4180)
+      ******************************************************************
+       01 WS-CSV-ENCAB               PIC 9(05)       VALUE ZEROS.
+       01 WS-CSV-LINEA                PIC X(600)      VALUE SPACES.
+      * SDAT-40125F
+      * SDAT-40129I
+      ******************************************************************
+      *  VARIABLES PARA DUPLICAR COMILLAS EMBEBIDAS EN LOS CAMPOS DE
+      *  TEXTO LIBRE DEL CSV (RFC-4180) ANTES DE ENCERRARLOS EN COMILLAS
+      ******************************************************************
+       01 WS-CSV-CAMPO-IN            PIC X(66)       VALUE SPACES.
+       01 WS-CSV-CAMPO-OUT           PIC X(132)      VALUE SPACES.
+       01 WS-CSV-LEN-IN              PIC 9(02)       VALUE ZEROS.
+       01 WS-CSV-IX-IN               PIC 9(03)       COMP VALUE ZEROS.
+       01 WS-CSV-IX-OUT              PIC 9(03)       COMP VALUE ZEROS.
+      * SDAT-40129F
+      * SDAT-40131I
+      * LOS CAMPOS -ESC SE DIMENSIONAN AL DOBLE DEL ORIGINAL (PEOR
+      * CASO, TODO EL CAMPO SON COMILLAS) Y SE GUARDA LA LONGITUD REAL
+      * QUE PRODUJO 022-DOBLA-COMILLAS PARA NO TRUNCAR CONTENIDO REAL
+      * AL ARMAR EL RENGLON DEL CSV.
+       01 A1-NOMBRE-ESC              PIC X(132)      VALUE SPACES.
+       01 A1-DIRECCION-ESC           PIC X(132)      VALUE SPACES.
+       01 A1-COLONIA-ESC             PIC X(60)       VALUE SPACES.
+       01 A1-POBLACION-ESC           PIC X(66)       VALUE SPACES.
+       01 WS-CSV-LEN-OUT-NOM         PIC 9(03)       COMP VALUE ZEROS.
+       01 WS-CSV-LEN-OUT-DIR         PIC 9(03)       COMP VALUE ZEROS.
+       01 WS-CSV-LEN-OUT-COL         PIC 9(03)       COMP VALUE ZEROS.
+       01 WS-CSV-LEN-OUT-POB         PIC 9(03)       COMP VALUE ZEROS.
+      * SDAT-40131F
+      * SDAT-40118I
+      ******************************************************************
+      *  TABLA DE EMPRESAS QUE PARTICIPAN EN EL BARRIDO DE DONATIVOS   *
+      ******************************************************************
+       01 TABLA-EMPRESAS-INIC.
+          05 FILLER                  PIC X(03)      VALUE 'CBP'.
+          05 FILLER                  PIC X(03)      VALUE 'BCM'.
+       01 TABLA-EMPRESAS REDEFINES TABLA-EMPRESAS-INIC.
+          05 WSC-EMPRESA             PIC X(03)      OCCURS 2 TIMES.
+       01 WSC-NUM-EMPRESAS           PIC 9(01)      VALUE 2.
+       01 WS-IX-EMP                  PIC 9(01)      COMP VALUE ZEROS.
+      * SDAT-40118F
+      * SDAT-40119I
+       01 WS-CONT-REINTENTO-FOLIO    PIC 9(01)      COMP VALUE ZEROS.
+       01 WS-MAX-REINTENTO-FOLIO     PIC 9(01)      VALUE 3.
+       01 WS-CONT-ZMDT633            PIC 9(05)      VALUE ZEROS.
+       01 WS-DUPLICADO-ZMDT633       PIC X(01)      VALUE 'N'.
+          88 WS-EXISTE-ZMDT633                      VALUE 'S'.
+          88 WS-NO-EXISTE-ZMDT633                    VALUE 'N'.
+      * SDAT-40119F
+      * SDAT-40120I
+       01 WS-CKPT-IEMPR              PIC X(03)      VALUE SPACES.
+       01 WS-CKPT-ICUENTA            PIC 9(07)      VALUE ZEROS.
+       01 WS-CKPT-IEMPR-IDX          PIC 9(01)      VALUE ZEROS.
+       01 WS-CKPT-ACTIVO             PIC X(01)      VALUE 'N'.
+          88 WS-CKPT-ACTIVO-SI                      VALUE 'S'.
+          88 WS-CKPT-ACTIVO-NO                      VALUE 'N'.
+       01 WS-FIN-CHECKPT             PIC X(01)      VALUE 'N'.
+          88 WS-FIN-CHECKPT-SI                      VALUE 'S'.
+          88 WS-FIN-CHECKPT-NO                      VALUE 'N'.
+       01 WS-SALTA-CUENTA            PIC X(01)      VALUE 'N'.
+          88 WS-SALTA-CUENTA-SI                     VALUE 'S'.
+          88 WS-SALTA-CUENTA-NO                     VALUE 'N'.
+      * SDAT-40120F
+      * SDAT-40123I
+       01 WS-TIPO-PERSONA            PIC X(01)      VALUE SPACES.
+          88 WS-PERSONA-FISICA                      VALUE 'F'.
+          88 WS-PERSONA-MORAL                       VALUE 'M'.
+      * SDAT-40123F
        01 WS-EMP                     PIC X(03)       VALUE SPACES.
        01 WS-CUENTA-CARGO            PIC X(10)       VALUE SPACES.
        01 WS-CUENTA-ABONO            PIC X(10)       VALUE SPACES.
@@ -230,6 +519,83 @@ CIHM   01  REG-INTEF-FUNDA           PIC X(713).
        01 WS-TOT-VTA-CTA             PIC 9(09)       VALUE ZEROS.
        01 WS-TOT-TIT-CTA             PIC 9(13)       VALUE ZEROS.
        01 WS-TOT-MNT-CTA             PIC 9(15)V9(02) VALUE ZEROS.
+      *
+      * SDAT-40122I
+      ******************************************************************
+      *  CIFRAS DE CONTROL GENERALES DE LA CORRIDA (TODAS LAS EMPRESAS)
+      *  Y VARIABLES PARA LA VERIFICACION INDEPENDIENTE CONTRA LA BD
+      ******************************************************************
+       01 WS-TOT-REG-GRAL            PIC 9(09)       VALUE ZEROS.
+       01 WS-TOT-VTA-GRAL            PIC 9(09)       VALUE ZEROS.
+       01 WS-TOT-MNT-GRAL            PIC 9(15)V9(02) VALUE ZEROS.
+       01 WS-CTL-REG-VERIF           PIC S9(09)      COMP-3 VALUE ZEROS.
+       01 WS-CTL-MNT-VERIF           PIC S9(15)V9(02) COMP-3 VALUE ZEROS.
+      * SDAT-40122F
+      *
+      * SDAT-40126I
+      ******************************************************************
+      *  VARIABLES PARA EL COMPARATIVO DE TOTALES CONTRA EL MES ANTERIOR
+      ******************************************************************
+       01 WS-HIST-ANOMES-ACT         PIC 9(06)       VALUE ZEROS.
+       01 FILLER REDEFINES WS-HIST-ANOMES-ACT.
+          05 WS-HIST-AA-ACT          PIC 9(04).
+          05 WS-HIST-MM-ACT          PIC 9(02).
+       01 WS-HIST-ANOMES-PREV        PIC 9(06)       VALUE ZEROS.
+       01 FILLER REDEFINES WS-HIST-ANOMES-PREV.
+          05 WS-HIST-AA-PREV         PIC 9(04).
+          05 WS-HIST-MM-PREV         PIC 9(02).
+       01 TABLA-HIST-PREVIO.
+          05 HIST-PREVIO-EMP         OCCURS 2 TIMES.
+             10 HIST-PREVIO-REG      PIC 9(09)       VALUE ZEROS.
+             10 HIST-PREVIO-VTA      PIC 9(09)       VALUE ZEROS.
+             10 HIST-PREVIO-MNT      PIC 9(15)V9(02) VALUE ZEROS.
+             10 HIST-PREVIO-ACTIVO   PIC X(01)       VALUE 'N'.
+                88 HIST-PREVIO-ACTIVO-SI             VALUE 'S'.
+                88 HIST-PREVIO-ACTIVO-NO             VALUE 'N'.
+       01 WS-VAR-REG-EMP              PIC S9(09)      VALUE ZEROS.
+       01 WS-VAR-VTA-EMP              PIC S9(09)      VALUE ZEROS.
+       01 WS-VAR-MNT-EMP              PIC S9(15)V9(02) VALUE ZEROS.
+       01 WS-FIN-HIST                PIC X(01)       VALUE 'N'.
+          88 WS-FIN-HIST-SI                          VALUE 'S'.
+          88 WS-FIN-HIST-NO                          VALUE 'N'.
+      * SDAT-40126F
+      *
+      * SDAT-40127I
+      ******************************************************************
+      *  VARIABLES PARA LA ALERTA DE FIN DE CORRIDA HACIA EL MONITOREO
+      ******************************************************************
+       01 WSC-TOLERANCIA-PCT-DONAC   PIC 9(03)       VALUE 020.
+       01 WS-HORA-INICIO.
+          05 WS-HH-INICIO             PIC 9(02)      VALUE ZEROS.
+          05 WS-MM-INICIO             PIC 9(02)      VALUE ZEROS.
+          05 WS-SS-INICIO             PIC 9(02)      VALUE ZEROS.
+       01 WS-SEG-INICIO              PIC 9(05)       VALUE ZEROS.
+       01 WS-SEG-FIN                 PIC 9(05)       VALUE ZEROS.
+       01 WS-SEG-TRANSCURRIDOS       PIC S9(05)      VALUE ZEROS.
+       01 WS-LIM-TOLERANCIA          PIC 9(15)V9(02) VALUE ZEROS.
+       01 TABLA-RESUMEN-EMP.
+          05 RESUMEN-EMP             OCCURS 2 TIMES.
+             10 RESUMEN-REG          PIC 9(09)       VALUE ZEROS.
+             10 RESUMEN-MNT          PIC 9(15)V9(02) VALUE ZEROS.
+             10 RESUMEN-FLAG-TOL     PIC X(01)       VALUE 'N'.
+                88 RESUMEN-FUERA-TOLERANCIA          VALUE 'S'.
+      * SDAT-40127F
+      *
+      * SDAT-40121I
+      ******************************************************************
+      *  CONCILIACION DE VENTAS/MONTOS APLICADOS POR TABLA DE ORIGEN
+      *  (OPERASI CONTRA OPERA) POR CADA GRUPO IEMPR/IEMISORA/ISERIE
+      ******************************************************************
+       01 WS-REG-FUENTE-OPER         PIC X(07)       VALUE SPACES.
+       01 WS-TOT-VTA-CTA-OPERASI     PIC 9(09)       VALUE ZEROS.
+       01 WS-TOT-MNT-CTA-OPERASI     PIC 9(15)V9(02) VALUE ZEROS.
+       01 WS-TOT-VTA-CTA-OPERA       PIC 9(09)       VALUE ZEROS.
+       01 WS-TOT-MNT-CTA-OPERA       PIC 9(15)V9(02) VALUE ZEROS.
+       01 WS-TOT-VTA-SER-OPERASI     PIC 9(09)       VALUE ZEROS.
+       01 WS-TOT-MNT-SER-OPERASI     PIC 9(15)V9(02) VALUE ZEROS.
+       01 WS-TOT-VTA-SER-OPERA       PIC 9(09)       VALUE ZEROS.
+       01 WS-TOT-MNT-SER-OPERA       PIC 9(15)V9(02) VALUE ZEROS.
+      * SDAT-40121F
       *
        01 WS-HORA-SISTEMA.
           05 WS-HH                   PIC 9(02)       VALUE ZEROS.
@@ -268,8 +634,13 @@ CIHM   01  REG-INTEF-FUNDA           PIC X(713).
              10 WS-ESTADO            PIC  X(040)        VALUE  SPACES.
              10 F                    PIC  X(008)        VALUE  SPACES.
       *
+      * SDAT-40132I
+      * WS-STRING SE AMPLIA A 285 (EL MAXIMO USADO, POR EL NOMBRE
+      * FISCAL) PARA QUE 036-INVOCA-ZM5RG003 PUEDA REUTILIZARSE DESDE
+      * 031-OBTIENE-NOMBRE-FISCAL SIN UNA COPIA DEL CALL/ON EXCEPTION.
           05 WS-LONG                 PIC S9(009)  COMP  VALUE  +90.
-          05 WS-STRING               PIC  X(90)         VALUE SPACES.
+          05 WS-STRING               PIC  X(285)        VALUE SPACES.
+      * SDAT-40132F
       *
           05 WS-IRFC.
              10 WS-RFC-ALFA.
@@ -300,9 +671,6 @@ CIHM   01  REG-INTEF-FUNDA           PIC X(713).
           05 W000-NF-APE1              PIC X(95).
           05 W000-NF-APE2              PIC X(95).
       *
-       01 WS-VAR-AUX-NF.
-          05 WS-LONG-NF              PIC S9(009)  COMP  VALUE  +285.
-          05 WS-STRING-NF            PIC  X(285)        VALUE SPACES.
       * SDAT-39213F
       *
       * FSW-1.0.0-I
@@ -669,6 +1037,18 @@ CIHM       END-EXEC.
            05 R1-03-TOT-VTA-EMP      PIC ZZZZZ9.
            05 FILLER                 PIC X(16) VALUE SPACES.
            05 R1-03-TOT-MNT-EMP      PIC ZZZZZZ,ZZZ,ZZZ,ZZ9.99.
+      *
+      * SDAT-40126I
+       01  R1-04-VS-MES-ANT.
+           05 FILLER                 PIC X(49) VALUE SPACES.
+           05 FILLER                 PIC X(32) VALUE
+              '*** VS. MES ANTERIOR *** CLIE: '.
+           05 R1-04-VAR-REG-EMP      PIC -ZZZZZ9.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 R1-04-VAR-VTA-EMP      PIC -ZZZZZ9.
+           05 FILLER                 PIC X(16) VALUE SPACES.
+           05 R1-04-VAR-MNT-EMP      PIC -ZZZZZZ,ZZZ,ZZZ,ZZ9.99.
+      * SDAT-40126F
 
       *
       ******************************************************************
@@ -808,7 +1188,11 @@ CIHM       END-EXEC.
       **** 05 A3-FILLER              PIC X(50).
            05 A3-METODO-DE-PAGO      PIC X(02).
            05 A3-NUM-CTA-ULT-4-DIG   PIC 9(04).
-           05 A3-FILLER              PIC X(44).
+      * SDAT-40123I
+           05 A3-TIPO-PERSONA        PIC X(01).
+      *    'F' PERSONA FISICA  /  'M' PERSONA MORAL
+           05 A3-FILLER              PIC X(43).
+      * SDAT-40123F
       *TERMINA
 CIHM       05 A3-EMAIL               PIC X(50).
       * SDAT-39213I
@@ -850,6 +1234,10 @@ CIHM       05 A3-EMAIL               PIC X(50).
                       T1.ISUBCLAS,
                       T1.IEMPR
       * FSW-1.0.0-F
+      *
+      * SDAT-40121I
+                     ,'OPERASI'
+      * SDAT-40121F
       *
                  FROM CUENTA  T1
                     , OPERASI T2
@@ -883,6 +1271,10 @@ CIHM       05 A3-EMAIL               PIC X(50).
                       T1.ISUBCLAS,
                       T1.IEMPR
       * FSW-1.0.0-F
+      *
+      * SDAT-40121I
+                     ,'OPERA  '
+      * SDAT-40121F
       *
                  FROM CUENTA  T1
                     , OPERA   T2
@@ -908,60 +1300,18 @@ CIHM       05 A3-EMAIL               PIC X(50).
       ******************************************************************
        PROCEDURE DIVISION.
       *
+      * SDAT-40127I
+           ACCEPT WS-HORA-INICIO         FROM TIME.
+      * SDAT-40127F
            PERFORM 002-OBT-FECHA-P05.
            PERFORM 005-ABRE-ARCHIVOS.
       *
-      **** OBTIENE REPORTE DE POSICIONES DE LA EMPR. 'CBP' CASA DE BOLSA
-           MOVE 'CBP'                   TO WS-EMP
-           PERFORM 007-LIMPIA-VARIABLES.
-           PERFORM 008-OBT-CTA-CARGO-ABONO.
-           MOVE W000-PROG               TO WS-CTRL-D-PROGRAMA
-           MOVE WS-EMP                  TO WS-CTRL-D-EMPRESA
-           MOVE SPACES                  TO WS-CTRL-D-SUCURSAL
-           MOVE SPACES                  TO WS-CTRL-D-PROMOTOR-A
-           PERFORM 9800-OBT-CASILLERO
-           MOVE WS-CTRL-D-CASILLERO     TO R1-01-CVE-CTLD
-           MOVE WS-EMP                  TO R1-CVE-EMP.
-      *
-           PERFORM 040-ABRE-CURSOR.
-           PERFORM 050-LEE-CURSOR.
-           PERFORM UNTIL WS-FIN-ARCHIVO = 'S'
-              PERFORM 010-CHECA-CORTE-EMP-EMI-SER
-              PERFORM 020-ARMA-DETALLE
-              IF WS-CUENTA-CARGO NOT = SPACES AND
-                 WS-CUENTA-ABONO NOT = SPACES
-                 PERFORM 030-REALIZA-CARGO-ABONO
-              END-IF
-              PERFORM 050-LEE-CURSOR
-           END-PERFORM.
-           PERFORM 010-CHECA-CORTE-EMP-EMI-SER.
-           PERFORM 060-CIERRA-CURSOR.
-      *
-      **** OBTIENE REPORTE DE POSICIONES DE LA EMPR. 'BCM' B. PATRIM.
-           MOVE 'BCM'                   TO WS-EMP
-           PERFORM 007-LIMPIA-VARIABLES.
-           PERFORM 008-OBT-CTA-CARGO-ABONO.
-           MOVE W000-PROG               TO WS-CTRL-D-PROGRAMA
-           MOVE WS-EMP                  TO WS-CTRL-D-EMPRESA
-           MOVE SPACES                  TO WS-CTRL-D-SUCURSAL
-           MOVE SPACES                  TO WS-CTRL-D-PROMOTOR-A
-           PERFORM 9800-OBT-CASILLERO
-           MOVE WS-CTRL-D-CASILLERO     TO R1-01-CVE-CTLD
-           MOVE WS-EMP                  TO R1-CVE-EMP.
-      *
-           PERFORM 040-ABRE-CURSOR.
-           PERFORM 050-LEE-CURSOR.
-           PERFORM UNTIL WS-FIN-ARCHIVO = 'S'
-              PERFORM 010-CHECA-CORTE-EMP-EMI-SER
-              PERFORM 020-ARMA-DETALLE
-              IF WS-CUENTA-CARGO NOT = SPACES AND
-                 WS-CUENTA-ABONO NOT = SPACES
-                 PERFORM 030-REALIZA-CARGO-ABONO
-              END-IF
-              PERFORM 050-LEE-CURSOR
-           END-PERFORM.
-           PERFORM 010-CHECA-CORTE-EMP-EMI-SER.
-           PERFORM 060-CIERRA-CURSOR.
+      **** OBTIENE REPORTE DE POSICIONES DE CADA EMPRESA DE LA TABLA
+      * SDAT-40118I
+           PERFORM 015-PROCESA-EMPRESA
+              VARYING WS-IX-EMP FROM 1 BY 1
+                UNTIL WS-IX-EMP > WSC-NUM-EMPRESAS.
+      * SDAT-40118F
       *
            PERFORM 080-CIERRA-ARCHIVOS.
            PERFORM 999-TERMINA.
@@ -1005,6 +1355,16 @@ CIHM       05 A3-EMAIL               PIC X(50).
               DISPLAY 'SE TERMINA EL PROGRAMA                '
               PERFORM 999-ABORTA
            END-IF.
+      * SDAT-40118I
+      **** PERMITE FORZAR LA VENTANA DE FECHAS DEL BARRIDO DE DONATIVOS
+      **** DESDE LA TARJETA DE PARAMETROS, EN LUGAR DE LA DEL EVENTO P05
+           IF WS-FEC-INI-DONATIVO NOT = SPACES
+              MOVE WS-FEC-INI-DONATIVO  TO W000-FECHA-INI-MES
+           END-IF
+           IF WS-FEC-FIN-DONATIVO NOT = SPACES
+              MOVE WS-FEC-FIN-DONATIVO  TO W000-FECHA-FIN-MES
+           END-IF.
+      * SDAT-40118F
        002-FIN.
            EXIT.
       *
@@ -1016,6 +1376,10 @@ CIHM       05 A3-EMAIL               PIC X(50).
                        ARCH-LISTADO-BCM
                        ARCH-SECUENC-TXT
                        ARCH-INTEF-FUNDA.
+      *
+      * SDAT-40125I
+           OPEN OUTPUT ARCH-SECUENC-CSV.
+      * SDAT-40125F
 
       *
            MOVE ZEROS                   TO WS-ARC-ENCAB.
@@ -1037,6 +1401,107 @@ CIHM       05 A3-EMAIL               PIC X(50).
            MOVE WS-EMPRESA              TO WS-EMP.
       *
            CLOSE       ARCH-PT-PARAM.
+      * SDAT-40120I
+      **** LEE EL CHECKPOINT DE LA CORRIDA ANTERIOR (SI EXISTE) PARA
+      **** PODER REINICIAR SIN REPETIR CUENTAS YA APLICADAS
+           MOVE SPACES                  TO WS-CKPT-IEMPR.
+           MOVE ZEROS                   TO WS-CKPT-ICUENTA.
+           MOVE 'N'                     TO WS-CKPT-ACTIVO.
+           OPEN INPUT  ARCH-CHECKPT-IN.
+           MOVE 'N'                     TO WS-FIN-CHECKPT.
+           PERFORM UNTIL WS-FIN-CHECKPT-SI
+              READ ARCH-CHECKPT-IN      INTO REG-CHECKPT-IN
+                   AT END MOVE 'S'      TO WS-FIN-CHECKPT
+                   NOT AT END
+                      MOVE REG-CKPT-IEMPR-IN   TO WS-CKPT-IEMPR
+                      MOVE REG-CKPT-ICUENTA-IN TO WS-CKPT-ICUENTA
+                      MOVE 'S'                 TO WS-CKPT-ACTIVO
+              END-READ
+           END-PERFORM.
+           CLOSE       ARCH-CHECKPT-IN.
+           IF WS-CKPT-ACTIVO-SI
+              PERFORM VARYING WS-IX-EMP FROM 1 BY 1
+                        UNTIL WS-IX-EMP > WSC-NUM-EMPRESAS
+                 IF WSC-EMPRESA (WS-IX-EMP) = WS-CKPT-IEMPR
+                    MOVE WS-IX-EMP           TO WS-CKPT-IEMPR-IDX
+                 END-IF
+              END-PERFORM
+              MOVE ZEROS                     TO WS-IX-EMP
+              DISPLAY W000-PROG ' REINICIO DESDE CHECKPOINT: EMPRESA='
+                      WS-CKPT-IEMPR ' CUENTA=' WS-CKPT-ICUENTA
+           END-IF.
+           OPEN OUTPUT ARCH-CHECKPT-OUT.
+      * SDAT-40120F
+      * SDAT-40124I
+           OPEN OUTPUT ARCH-EXCEPCIONES.
+      * SDAT-40124F
+      * SDAT-40126I
+      **** DETERMINA EL AAAAMM ACTUAL Y EL DEL MES ANTERIOR, Y LEE EL
+      **** HISTORICO DE TOTALES PARA COMPARAR CONTRA EL MES ANTERIOR
+           MOVE W000-FECHA-AA-INI       TO WS-HIST-AA-ACT.
+           MOVE W000-FECHA-MM-INI       TO WS-HIST-MM-ACT.
+           MOVE W000-FECHA-AA-INI       TO WS-HIST-AA-PREV.
+           MOVE W000-FECHA-MM-INI       TO WS-HIST-MM-PREV.
+           IF WS-HIST-MM-PREV = 01
+              SUBTRACT 1                FROM WS-HIST-AA-PREV
+              MOVE 12                   TO WS-HIST-MM-PREV
+           ELSE
+              SUBTRACT 1                FROM WS-HIST-MM-PREV
+           END-IF.
+           PERFORM VARYING WS-IX-EMP FROM 1 BY 1
+                     UNTIL WS-IX-EMP > WSC-NUM-EMPRESAS
+              MOVE ZEROS                TO HIST-PREVIO-REG (WS-IX-EMP)
+              MOVE ZEROS                TO HIST-PREVIO-VTA (WS-IX-EMP)
+              MOVE ZEROS                TO HIST-PREVIO-MNT (WS-IX-EMP)
+              MOVE 'N'                TO HIST-PREVIO-ACTIVO (WS-IX-EMP)
+           END-PERFORM.
+           MOVE ZEROS                   TO WS-IX-EMP.
+           OPEN INPUT  ARCH-HIST-TOT-IN.
+      * SDAT-40129I
+      **** SE ABRE LA SALIDA ANTES DE LEER LA ENTRADA PARA PODER
+      **** ARRASTRAR HACIA ADELANTE TODOS LOS RENGLONES DE MESES
+      **** ANTERIORES (NO SOLO EL MES INMEDIATO ANTERIOR); LOS
+      **** RENGLONES DEL PERIODO ACTUAL SE DESCARTAN AQUI PORQUE
+      **** 010-CHECA-CORTE-EMP-EMI-SER LOS VUELVE A ESCRIBIR YA
+      **** ACTUALIZADOS AL FINAL DE LA CORRIDA.
+           OPEN OUTPUT ARCH-HIST-TOT-OUT.
+      * SDAT-40129F
+           MOVE 'N'                     TO WS-FIN-HIST.
+           PERFORM UNTIL WS-FIN-HIST-SI
+              READ ARCH-HIST-TOT-IN     INTO REG-HIST-TOT-IN
+                   AT END MOVE 'S'      TO WS-FIN-HIST
+                   NOT AT END
+                      IF REG-HIST-ANOMES-IN = WS-HIST-ANOMES-PREV
+                         PERFORM VARYING WS-IX-EMP FROM 1 BY 1
+                                   UNTIL WS-IX-EMP > WSC-NUM-EMPRESAS
+                            IF WSC-EMPRESA (WS-IX-EMP) =
+                               REG-HIST-IEMPR-IN
+                               MOVE REG-HIST-REG-IN
+                                        TO HIST-PREVIO-REG (WS-IX-EMP)
+                               MOVE REG-HIST-VTA-IN
+                                        TO HIST-PREVIO-VTA (WS-IX-EMP)
+                               MOVE REG-HIST-MNT-IN
+                                        TO HIST-PREVIO-MNT (WS-IX-EMP)
+                               MOVE 'S'
+                                     TO HIST-PREVIO-ACTIVO (WS-IX-EMP)
+                            END-IF
+                         END-PERFORM
+                      END-IF
+      * SDAT-40129I
+                      IF REG-HIST-ANOMES-IN NOT = WS-HIST-ANOMES-ACT
+                         MOVE REG-HIST-IEMPR-IN  TO REG-HIST-IEMPR-OUT
+                         MOVE REG-HIST-ANOMES-IN TO REG-HIST-ANOMES-OUT
+                         MOVE REG-HIST-REG-IN    TO REG-HIST-REG-OUT
+                         MOVE REG-HIST-VTA-IN    TO REG-HIST-VTA-OUT
+                         MOVE REG-HIST-MNT-IN    TO REG-HIST-MNT-OUT
+                         WRITE REG-HIST-TOT-OUT
+                      END-IF
+      * SDAT-40129F
+              END-READ
+           END-PERFORM.
+           CLOSE       ARCH-HIST-TOT-IN.
+           MOVE ZEROS                   TO WS-IX-EMP.
+      * SDAT-40126F
        005-FIN.
            EXIT.
       *
@@ -1060,6 +1525,12 @@ CIHM       05 A3-EMAIL               PIC X(50).
            MOVE ZEROS                   TO WS-TOT-VTA-SER.
            MOVE ZEROS                   TO WS-TOT-TIT-SER.
            MOVE ZEROS                   TO WS-TOT-MNT-SER.
+      * SDAT-40121I
+           MOVE ZEROS                   TO WS-TOT-VTA-SER-OPERASI.
+           MOVE ZEROS                   TO WS-TOT-MNT-SER-OPERASI.
+           MOVE ZEROS                   TO WS-TOT-VTA-SER-OPERA.
+           MOVE ZEROS                   TO WS-TOT-MNT-SER-OPERA.
+      * SDAT-40121F
            MOVE ZEROS                   TO R1-NUM-HOJA.
        007-FIN.
            EXIT.
@@ -1125,6 +1596,65 @@ CIHM       05 A3-EMAIL               PIC X(50).
        008-FIN.
            EXIT.
       *
+      * SDAT-40118I
+      ******************************************************************
+      *   PROCESA EL BARRIDO COMPLETO DE UNA EMPRESA DE LA TABLA
+      ******************************************************************
+       015-PROCESA-EMPRESA.
+           MOVE WSC-EMPRESA (WS-IX-EMP)  TO WS-EMP.
+           PERFORM 007-LIMPIA-VARIABLES.
+           PERFORM 008-OBT-CTA-CARGO-ABONO.
+           MOVE W000-PROG                TO WS-CTRL-D-PROGRAMA
+           MOVE WS-EMP                   TO WS-CTRL-D-EMPRESA
+           MOVE SPACES                   TO WS-CTRL-D-SUCURSAL
+           MOVE SPACES                   TO WS-CTRL-D-PROMOTOR-A
+           PERFORM 9800-OBT-CASILLERO
+           MOVE WS-CTRL-D-CASILLERO      TO R1-01-CVE-CTLD
+           MOVE WS-EMP                   TO R1-CVE-EMP.
+      *
+           PERFORM 040-ABRE-CURSOR.
+           PERFORM 050-LEE-CURSOR.
+           PERFORM UNTIL WS-FIN-ARCHIVO = 'S'
+              PERFORM 010-CHECA-CORTE-EMP-EMI-SER
+      * SDAT-40120I
+              MOVE 'N'                     TO WS-SALTA-CUENTA
+              IF WS-CKPT-ACTIVO-SI
+                 IF WS-IX-EMP < WS-CKPT-IEMPR-IDX
+                 OR (WS-IX-EMP = WS-CKPT-IEMPR-IDX AND
+                     ICUENTA OF DCLCUENTA NOT > WS-CKPT-ICUENTA)
+                    MOVE 'S'               TO WS-SALTA-CUENTA
+                 END-IF
+              END-IF
+      * SDAT-40120F
+              IF WS-CUENTA-CARGO NOT = SPACES AND
+                 WS-CUENTA-ABONO NOT = SPACES
+                 PERFORM 020-ARMA-DETALLE
+      * SDAT-40130I
+      * 020-ARMA-DETALLE SE EJECUTA SIEMPRE (LISTADO, CSV Y CIFRAS DE
+      * CONTROL NO DEBEN SALTARSE POR CHECKPOINT); SOLO LA AFECTACION
+      * FISICA DE LA CUENTA SE SALTA EN UN RESTART.
+                 IF WS-SALTA-CUENTA-NO
+                    IF WS-MODO-SIMULACION
+                       DISPLAY 'MODO SIMULACION - NO SE AFECTA CUENTA '
+                               WS-CUENTA-CARGO ' / ' WS-CUENTA-ABONO
+                    ELSE
+                       PERFORM 030-REALIZA-CARGO-ABONO
+                       MOVE WS-EMP            TO REG-CKPT-IEMPR-OUT
+                       MOVE ICUENTA OF DCLCUENTA
+                                              TO REG-CKPT-ICUENTA-OUT
+                       WRITE REG-CHECKPT-OUT
+                    END-IF
+                 END-IF
+      * SDAT-40130F
+              END-IF
+              PERFORM 050-LEE-CURSOR
+           END-PERFORM.
+           PERFORM 010-CHECA-CORTE-EMP-EMI-SER.
+           PERFORM 060-CIERRA-CURSOR.
+       015-FIN.
+           EXIT.
+      * SDAT-40118F
+      *
       ******************************************************************
       *   CHECA SI EXISTE CORTE DE EMPRESA, EMISORA, SERIE
       ******************************************************************
@@ -1150,6 +1680,20 @@ CIHM       05 A3-EMAIL               PIC X(50).
                  MOVE ZEROS                  TO WS-TOT-VTA-SER
                  MOVE ZEROS                  TO WS-TOT-TIT-SER
                  MOVE ZEROS                  TO WS-TOT-MNT-SER
+      * SDAT-40121I
+                 DISPLAY W000-PROG ' CONCILIACION ' WS-IEMPR-ANT '/'
+                         WS-IEMISORA-ANT '/' WS-ISERIE-ANT
+                         ' OPERASI: VTAS=' WS-TOT-VTA-SER-OPERASI
+                         ' MONTO=' WS-TOT-MNT-SER-OPERASI
+                 DISPLAY W000-PROG ' CONCILIACION ' WS-IEMPR-ANT '/'
+                         WS-IEMISORA-ANT '/' WS-ISERIE-ANT
+                         ' OPERA  : VTAS=' WS-TOT-VTA-SER-OPERA
+                         ' MONTO=' WS-TOT-MNT-SER-OPERA
+                 MOVE ZEROS                  TO WS-TOT-VTA-SER-OPERASI
+                 MOVE ZEROS                  TO WS-TOT-MNT-SER-OPERASI
+                 MOVE ZEROS                  TO WS-TOT-VTA-SER-OPERA
+                 MOVE ZEROS                  TO WS-TOT-MNT-SER-OPERA
+      * SDAT-40121F
               END-IF
            END-IF.
       *
@@ -1199,6 +1743,62 @@ CIHM       05 A3-EMAIL               PIC X(50).
                  MOVE SPACES                 TO T3-FILLER
                  WRITE REG-INTEF-FUNDA     FROM T3-TOTALES
       *
+      * SDAT-40122I
+                 ADD  WS-TOT-REG-EMP         TO WS-TOT-REG-GRAL
+                 ADD  WS-TOT-VTA-EMP         TO WS-TOT-VTA-GRAL
+                 ADD  WS-TOT-MNT-EMP         TO WS-TOT-MNT-GRAL
+      * SDAT-40122F
+      *
+      * SDAT-40126I
+                 IF HIST-PREVIO-ACTIVO-SI (WS-IX-EMP)
+                    COMPUTE WS-VAR-REG-EMP =
+                            WS-TOT-REG-EMP - HIST-PREVIO-REG (WS-IX-EMP)
+                    COMPUTE WS-VAR-VTA-EMP =
+                            WS-TOT-VTA-EMP - HIST-PREVIO-VTA (WS-IX-EMP)
+                    COMPUTE WS-VAR-MNT-EMP =
+                            WS-TOT-MNT-EMP - HIST-PREVIO-MNT (WS-IX-EMP)
+                    MOVE WS-VAR-REG-EMP      TO R1-04-VAR-REG-EMP
+                    MOVE WS-VAR-VTA-EMP      TO R1-04-VAR-VTA-EMP
+                    MOVE WS-VAR-MNT-EMP      TO R1-04-VAR-MNT-EMP
+                    IF WS-EMP = 'CBP'
+                       WRITE REG-LISTADO-CBP FROM R1-04-VS-MES-ANT
+                       WRITE REG-LISTADO-CBP FROM R1-ESPACIOS
+                       ADD 2                   TO R1-NUM-LIN
+                    ELSE
+                       WRITE REG-LISTADO-BCM FROM R1-04-VS-MES-ANT
+                       WRITE REG-LISTADO-BCM FROM R1-ESPACIOS
+                       ADD 2                   TO R1-NUM-LIN
+                    END-IF
+                 END-IF
+                 MOVE WS-EMP                 TO REG-HIST-IEMPR-OUT
+                 MOVE WS-HIST-ANOMES-ACT     TO REG-HIST-ANOMES-OUT
+                 MOVE WS-TOT-REG-EMP         TO REG-HIST-REG-OUT
+                 MOVE WS-TOT-VTA-EMP         TO REG-HIST-VTA-OUT
+                 MOVE WS-TOT-MNT-EMP         TO REG-HIST-MNT-OUT
+                 WRITE REG-HIST-TOT-OUT
+      * SDAT-40126F
+      * SDAT-40127I
+      **** GUARDA EL RESUMEN DE LA EMPRESA PARA LA ALERTA DE FIN DE
+      **** CORRIDA (WS-TOT-REG-EMP/WS-TOT-MNT-EMP SE PONEN EN CEROS
+      **** MAS ABAJO, ANTES DE LLEGAR A 999-TERMINA)
+                 MOVE WS-TOT-REG-EMP      TO RESUMEN-REG (WS-IX-EMP)
+                 MOVE WS-TOT-MNT-EMP      TO RESUMEN-MNT (WS-IX-EMP)
+                 MOVE 'N'              TO RESUMEN-FLAG-TOL (WS-IX-EMP)
+                 IF HIST-PREVIO-ACTIVO-SI (WS-IX-EMP)
+                    COMPUTE WS-LIM-TOLERANCIA ROUNDED =
+                            HIST-PREVIO-MNT (WS-IX-EMP) *
+                            WSC-TOLERANCIA-PCT-DONAC / 100
+                    IF WS-VAR-MNT-EMP < 0
+                       IF (0 - WS-VAR-MNT-EMP) > WS-LIM-TOLERANCIA
+                          MOVE 'S'      TO RESUMEN-FLAG-TOL (WS-IX-EMP)
+                       END-IF
+                    ELSE
+                       IF WS-VAR-MNT-EMP > WS-LIM-TOLERANCIA
+                          MOVE 'S'      TO RESUMEN-FLAG-TOL (WS-IX-EMP)
+                       END-IF
+                    END-IF
+                 END-IF
+      * SDAT-40127F
                  MOVE ZEROS                  TO WS-TOT-REG-EMP
                  MOVE ZEROS                  TO WS-TOT-VTA-EMP
                  MOVE ZEROS                  TO WS-TOT-MNT-EMP
@@ -1284,6 +1884,13 @@ CIHM       05 A3-EMAIL               PIC X(50).
       ***  MOVE WS-NOMBRE-CTE               TO WS-STRING
       ***  MOVE 90                          TO WS-LONG
            PERFORM 6003-OBTIENE-PERJUR
+      * SDAT-40123I
+           IF SPERJUR OF DCLPERJUR = 'F'
+              SET WS-PERSONA-FISICA      TO TRUE
+           ELSE
+              SET WS-PERSONA-MORAL       TO TRUE
+           END-IF.
+      * SDAT-40123F
            IF SPERJUR OF DCLPERJUR = 'F'
            OR IEMPR   OF DCLCUENTA = 'BCM'
       *--- PERSONAS FIS. Y BANCO SE AGRUPA POR: NOMBRE, NAPELL1, NAPELL2
@@ -1304,7 +1911,9 @@ CIHM       05 A3-EMAIL               PIC X(50).
            END-IF
       * FSW-1.0.0-F
       *
-           CALL RUT-ZM5RG003             USING WS-LONG WS-STRING
+      * SDAT-40124I
+           PERFORM 036-INVOCA-ZM5RG003
+      * SDAT-40124F
            MOVE WS-STRING                   TO R1-01-DET-NOMBRE
                                                A1-NOMBRE
       *
@@ -1315,7 +1924,9 @@ CIHM       05 A3-EMAIL               PIC X(50).
               MOVE DESTADO OF DCLCUENTA     TO WS-NUM-EXT-INT
               MOVE WS-DIRECCION             TO WS-STRING
               MOVE 90                       TO WS-LONG
-              CALL RUT-ZM5RG003          USING WS-LONG WS-STRING
+      * SDAT-40124I
+              PERFORM 036-INVOCA-ZM5RG003
+      * SDAT-40124F
               MOVE WS-STRING                TO R1-02-DET-DIRECCION
                                                A1-DIRECCION
       *
@@ -1323,7 +1934,9 @@ CIHM       05 A3-EMAIL               PIC X(50).
               MOVE DCOLONP  OF DCLCUENTA    TO WS-COLON-PARTE2
               MOVE WS-COLONIA               TO WS-STRING
               MOVE 90                       TO WS-LONG
-              CALL RUT-ZM5RG003          USING WS-LONG WS-STRING
+      * SDAT-40124I
+              PERFORM 036-INVOCA-ZM5RG003
+      * SDAT-40124F
               MOVE WS-STRING                TO R1-03-DET-COLONIA
                                                A1-COLONIA
       *
@@ -1332,7 +1945,9 @@ CIHM       05 A3-EMAIL               PIC X(50).
               MOVE DPOBLAP  OF DCLCUENTA    TO WS-ESTADO
               MOVE WS-CIUDAD-ESTADO         TO WS-STRING
               MOVE 90                       TO WS-LONG
-              CALL RUT-ZM5RG003          USING WS-LONG WS-STRING
+      * SDAT-40124I
+              PERFORM 036-INVOCA-ZM5RG003
+      * SDAT-40124F
               MOVE WS-STRING                TO R1-03-DET-POBLACION
                                                A1-POBLACION
               MOVE IPOS     OF DCLCUENTA    TO R1-03-DET-IPOS
@@ -1348,7 +1963,9 @@ CIHM       05 A3-EMAIL               PIC X(50).
                  MOVE DESTADO  OF DCLCUENTA TO WS-ESTADO
                  MOVE WS-CIUDAD-ESTADO      TO WS-STRING
                  MOVE 90                    TO WS-LONG
-                 CALL RUT-ZM5RG003       USING WS-LONG WS-STRING
+      * SDAT-40124I
+                 PERFORM 036-INVOCA-ZM5RG003
+      * SDAT-40124F
                  MOVE WS-STRING             TO R1-03-DET-POBLACION
                                                A1-POBLACION
                  MOVE IPOS     OF DCLCUENTA TO R1-03-DET-IPOS
@@ -1363,7 +1980,9 @@ CIHM       05 A3-EMAIL               PIC X(50).
                  MOVE DESTADOP OF DCLCUENTA TO WS-ESTADO
                  MOVE WS-CIUDAD-ESTADO      TO WS-STRING
                  MOVE 90                    TO WS-LONG
-                 CALL RUT-ZM5RG003       USING WS-LONG WS-STRING
+      * SDAT-40124I
+                 PERFORM 036-INVOCA-ZM5RG003
+      * SDAT-40124F
                  MOVE WS-STRING             TO R1-03-DET-POBLACION
                                                A1-POBLACION
                  MOVE IPOSP    OF DCLCUENTA TO R1-03-DET-IPOS
@@ -1429,12 +2048,22 @@ CIHM       05 A3-EMAIL               PIC X(50).
            ADD  WS-TOT-MNT-CTA              TO WS-TOT-MNT-SER
                                                WS-TOT-MNT-EMI
                                                WS-TOT-MNT-EMP
+      * SDAT-40121I
+           ADD  WS-TOT-VTA-CTA-OPERASI      TO WS-TOT-VTA-SER-OPERASI
+           ADD  WS-TOT-MNT-CTA-OPERASI      TO WS-TOT-MNT-SER-OPERASI
+           ADD  WS-TOT-VTA-CTA-OPERA        TO WS-TOT-VTA-SER-OPERA
+           ADD  WS-TOT-MNT-CTA-OPERA        TO WS-TOT-MNT-SER-OPERA
+      * SDAT-40121F
       *
            IF WS-ARC-ENCAB = ZEROS
               WRITE REG-SECUENC-TXT       FROM A1-ENCABEZADO
               ADD 1                         TO WS-ARC-ENCAB
            END-IF
            WRITE REG-SECUENC-TXT          FROM A1-DETALLE
+      *
+      * SDAT-40125I
+           PERFORM 021-ARMA-CSV
+      * SDAT-40125F
       *
            IF R1-NUM-LIN + 5 > R1-MAX-LIN
               PERFORM 160-ENCABEZADO
@@ -1452,6 +2081,119 @@ CIHM       05 A3-EMAIL               PIC X(50).
        020-FIN.
            EXIT.
       *
+      * SDAT-40125I
+      ******************************************************************
+      *   ARMA Y ESCRIBE EL RENGLON DEL ARCHIVO CSV (RFC-4180), CON
+      *   TODOS LOS CAMPOS ENTRECOMILLADOS PARA EVITAR QUE UN ';' O ','
+      *   DENTRO DE UN NOMBRE/DIRECCION CORROMPA EL ARCHIVO.
+      ******************************************************************
+       021-ARMA-CSV.
+           IF WS-CSV-ENCAB = ZEROS
+              PERFORM 021-ARMA-CSV-ENCAB
+              ADD 1                         TO WS-CSV-ENCAB
+           END-IF
+           PERFORM 021-ARMA-CSV-DET.
+       021-FIN.
+           EXIT.
+      *
+       021-ARMA-CSV-ENCAB.
+           MOVE SPACES                      TO WS-CSV-LINEA
+           STRING '"FEC. INICIO","FEC. FINAL","CTA. CARGO",'
+                  '"CTA. ABONO","EMISORA","SERIE","CUPON",'
+                  '"EMPRESA","SUCURSAL","PROMOTOR","CTA.PATRIM",'
+                  '"NOMBRE CLIENTE","R.F.C.","DIRECCION","COLONIA",'
+                  '"POBLACION","CPOSTAL","TOT.VTAS.","TIT. DONATIVO",'
+                  '"MONTO DONATIVO"'
+               DELIMITED BY SIZE
+               INTO WS-CSV-LINEA
+           END-STRING
+           WRITE REG-SECUENC-CSV            FROM WS-CSV-LINEA.
+       021-ENCAB-FIN.
+           EXIT.
+      *
+       021-ARMA-CSV-DET.
+           MOVE SPACES                      TO WS-CSV-LINEA
+      * SDAT-40129I
+      **** SE DUPLICAN LAS COMILLAS EMBEBIDAS EN LOS CAMPOS DE TEXTO
+      **** LIBRE (NOMBRE, DIRECCION, COLONIA, POBLACION) PARA CUMPLIR
+      **** CON RFC-4180 ANTES DE ENCERRARLOS EN COMILLAS
+           MOVE A1-NOMBRE                   TO WS-CSV-CAMPO-IN
+           MOVE 66                          TO WS-CSV-LEN-IN
+           PERFORM 022-DOBLA-COMILLAS
+           MOVE WS-CSV-IX-OUT               TO WS-CSV-LEN-OUT-NOM
+           MOVE WS-CSV-CAMPO-OUT (1:WS-CSV-IX-OUT) TO A1-NOMBRE-ESC
+
+           MOVE A1-DIRECCION                TO WS-CSV-CAMPO-IN
+           MOVE 66                          TO WS-CSV-LEN-IN
+           PERFORM 022-DOBLA-COMILLAS
+           MOVE WS-CSV-IX-OUT               TO WS-CSV-LEN-OUT-DIR
+           MOVE WS-CSV-CAMPO-OUT (1:WS-CSV-IX-OUT) TO A1-DIRECCION-ESC
+
+           MOVE SPACES                      TO WS-CSV-CAMPO-IN
+           MOVE A1-COLONIA                  TO WS-CSV-CAMPO-IN (1:30)
+           MOVE 30                          TO WS-CSV-LEN-IN
+           PERFORM 022-DOBLA-COMILLAS
+           MOVE WS-CSV-IX-OUT               TO WS-CSV-LEN-OUT-COL
+           MOVE WS-CSV-CAMPO-OUT (1:WS-CSV-IX-OUT) TO A1-COLONIA-ESC
+
+           MOVE SPACES                      TO WS-CSV-CAMPO-IN
+           MOVE A1-POBLACION                TO WS-CSV-CAMPO-IN (1:33)
+           MOVE 33                          TO WS-CSV-LEN-IN
+           PERFORM 022-DOBLA-COMILLAS
+           MOVE WS-CSV-IX-OUT               TO WS-CSV-LEN-OUT-POB
+           MOVE WS-CSV-CAMPO-OUT (1:WS-CSV-IX-OUT) TO A1-POBLACION-ESC
+      * SDAT-40129F
+           STRING '"' A1-DIA-INI-MES '/' A1-MES-INI-MES '/'
+                  A1-ANO-INI-MES '","'
+                  A1-DIA-FIN-MES '/' A1-MES-FIN-MES '/'
+                  A1-ANO-FIN-MES '","'
+                  A1-CTA-CARGO '","'
+                  A1-CTA-ABONO '","'
+                  A1-IEMISORA '","'
+                  A1-ISERIE '","'
+                  A1-ICUPON '","'
+                  A1-IEMPR '","'
+                  A1-ISUCCASA '","'
+                  A1-IPROM '","'
+                  A1-CCTAINVPAT '","'
+                  A1-NOMBRE-ESC (1:WS-CSV-LEN-OUT-NOM) '","'
+                  A1-IRFC '","'
+                  A1-DIRECCION-ESC (1:WS-CSV-LEN-OUT-DIR) '","'
+                  A1-COLONIA-ESC (1:WS-CSV-LEN-OUT-COL) '","'
+                  A1-POBLACION-ESC (1:WS-CSV-LEN-OUT-POB) '","'
+                  A1-IPOS '","'
+                  A1-TOT-VTAS '","'
+                  A1-TIT-DONAC '","'
+                  A1-MNT-DONAC '"'
+               DELIMITED BY SIZE
+               INTO WS-CSV-LINEA
+           END-STRING
+           WRITE REG-SECUENC-CSV            FROM WS-CSV-LINEA.
+       021-DET-FIN.
+           EXIT.
+      * SDAT-40125F
+      * SDAT-40129I
+      ******************************************************************
+      *  DUPLICA LAS COMILLAS DOBLES EMBEBIDAS EN UN CAMPO DE TEXTO
+      *  LIBRE (RFC-4180) ANTES DE ENCERRARLO EN COMILLAS EN EL CSV
+      ******************************************************************
+       022-DOBLA-COMILLAS.
+           MOVE SPACES                      TO WS-CSV-CAMPO-OUT
+           MOVE ZEROS                       TO WS-CSV-IX-OUT
+           PERFORM VARYING WS-CSV-IX-IN FROM 1 BY 1
+                     UNTIL WS-CSV-IX-IN > WS-CSV-LEN-IN
+              IF WS-CSV-CAMPO-IN (WS-CSV-IX-IN:1) = '"'
+                 ADD 1                      TO WS-CSV-IX-OUT
+                 MOVE '"'     TO WS-CSV-CAMPO-OUT (WS-CSV-IX-OUT:1)
+              END-IF
+              ADD 1                         TO WS-CSV-IX-OUT
+              MOVE WS-CSV-CAMPO-IN (WS-CSV-IX-IN:1)
+                                 TO WS-CSV-CAMPO-OUT (WS-CSV-IX-OUT:1)
+           END-PERFORM.
+       022-DOBLA-FIN.
+           EXIT.
+      * SDAT-40129F
+      *
       * FSW-1.0.0-I
       ******************************************************************
       *   CIERRA EL CURSOR DE LA TABLA OPERASI VENTAS A PRORRATEAR
@@ -1467,6 +2209,18 @@ CIHM       05 A3-EMAIL               PIC X(50).
                   WHERE IPERJUR  = :DCLPERJUR.IPERJUR
                     AND ISUBCLAS = :DCLPERJUR.ISUBCLAS
             END-EXEC.
+      * SDAT-40124I
+           IF SQLCODE NOT = ZEROS
+              MOVE 'PERJUR'             TO EXC-ORIGEN
+              MOVE ICUENTA OF DCLCUENTA TO EXC-ICUENTA
+              MOVE IPERJUR  OF DCLPERJUR TO EXC-CLAVE1
+              MOVE ISUBCLAS OF DCLPERJUR TO EXC-CLAVE2
+              MOVE SQLCODE              TO EXC-SQLCODE
+              MOVE 'SIN COINCIDENCIA EN PERJUR, SE USA SPERJUR=M'
+                                        TO EXC-DESCRIPCION
+              WRITE REG-EXCEPCIONES
+           END-IF.
+      * SDAT-40124F
        6003-FIN.
            EXIT.
       * FSW-1.0.0-F
@@ -1492,22 +2246,27 @@ CIHM  ******************************************************************
       *
        6050-FIN.
 CIHM       EXIT.
+      * SDAT-40119I
       ******************************************************************
-      *   REALIZA CARGO A LA CUENTA CONCENTRADORA Y ABONO A LA CUENTA
-      *   DE CHEQUES DE LA FUNDACION BANCOMER
+      *   OBTIENE EL SIGUIENTE FOLIO, REINTENTANDO ANTE UNA FALLA
+      *   TRANSITORIA DE LA RUTINA DE FOLIOS ANTES DE ABORTAR
       ******************************************************************
-       030-REALIZA-CARGO-ABONO.
-      *
-      *--- INSERTA MOVIMIENTO DE CARGO DE EFECTIVO A LA CUENTA
-      *--- CONCENTRADORA
-      *
-      *----
+       029-OBTIENE-FOLIO.
+           MOVE ZEROS                   TO WS-CONT-REINTENTO-FOLIO.
            INITIALIZE                      ZG11-REGISTRO
            MOVE '11'                    TO ZG11-ITIPOFOL
            MOVE SPACES                  TO ZG11-ISUCCASA
-      *----
-           CALL RUT-ZM6RG011         USING ZG11-REGISTRO
-      *----
+           CALL RUT-ZM6RG011         USING ZG11-REGISTRO.
+           PERFORM UNTIL ZG11-WCODRET = ZEROS
+                      OR WS-CONT-REINTENTO-FOLIO NOT < WS-MAX-REINTENTO-FOLIO
+              ADD  1                    TO WS-CONT-REINTENTO-FOLIO
+              DISPLAY W000-PROG '  REINTENTO ' WS-CONT-REINTENTO-FOLIO
+                      ' DE RUTINA DE FOLIOS ' RUT-ZM6RG011
+              INITIALIZE                   ZG11-REGISTRO
+              MOVE '11'                 TO ZG11-ITIPOFOL
+              MOVE SPACES               TO ZG11-ISUCCASA
+              CALL RUT-ZM6RG011      USING ZG11-REGISTRO
+           END-PERFORM.
            IF ZG11-WCODRET = ZEROS
               MOVE ZG11-SIGFOLIO        TO W000-SIGFOLIO
            ELSE
@@ -1520,6 +2279,48 @@ CIHM       EXIT.
               DISPLAY W000-PROG '     ZG11-SIGFOLIO : ' ZG11-SIGFOLIO
               PERFORM 999-ABORTA
            END-IF.
+       029-FIN.
+           EXIT.
+      *
+      ******************************************************************
+      *   VALIDA QUE NO EXISTA YA UN MOVIMIENTO (1120 CARGO / 1020
+      *   ABONO) PARA LA MISMA CUENTA/SERIE/FECHA, PARA EVITAR
+      *   DUPLICAR EL ALTA EN ZMDT633
+      ******************************************************************
+       025-VALIDA-DUPLICADO-ZMDT633.
+           MOVE ZEROS                   TO WS-CONT-ZMDT633.
+           MOVE 'N'                     TO WS-DUPLICADO-ZMDT633.
+           EXEC SQL
+                SELECT COUNT(*)
+                  INTO :WS-CONT-ZMDT633
+                  FROM ZMDT633
+                 WHERE ZM633_ICUENTA  = :ZM633-ICUENTA
+                   AND ZM633_CONTRATO = :ZM633-CONTRATO
+                   AND ZM633_ISERIE   = :ZM633-ISERIE
+                   AND ZM633_IOPERA   = :ZM633-IOPERA
+                   AND ZM633_FHAPLICA = :ZM633-FHAPLICA
+           END-EXEC.
+           IF SQLCODE = ZEROS AND WS-CONT-ZMDT633 > ZEROS
+              MOVE 'S'                  TO WS-DUPLICADO-ZMDT633
+              DISPLAY W000-PROG ' MOVIMIENTO ' ZM633-IOPERA
+                      ' YA EXISTE EN ZMDT633, NO SE DUPLICA.'
+              DISPLAY W000-PROG ' ICUENTA(' ZM633-ICUENTA
+                                      ') CONTRATO(' ZM633-CONTRATO ')'
+           END-IF.
+       025-FIN.
+           EXIT.
+      * SDAT-40119F
+      ******************************************************************
+      *   REALIZA CARGO A LA CUENTA CONCENTRADORA Y ABONO A LA CUENTA
+      *   DE CHEQUES DE LA FUNDACION BANCOMER
+      ******************************************************************
+       030-REALIZA-CARGO-ABONO.
+      *
+      *--- INSERTA MOVIMIENTO DE CARGO DE EFECTIVO A LA CUENTA
+      *--- CONCENTRADORA
+      *
+      *----
+           PERFORM 029-OBTIENE-FOLIO.
       *-----
       *
            INITIALIZE                      DCLZMDT633
@@ -1560,6 +2361,10 @@ CIHM       EXIT.
            MOVE ZEROS                   TO ZM633-ISEC
            MOVE SPACES                  TO ZM633-NPROCESO
            MOVE SPACES                  TO ZM633-NUSUARIO
+      * SDAT-40119I
+           PERFORM 025-VALIDA-DUPLICADO-ZMDT633.
+           IF WS-NO-EXISTE-ZMDT633
+      * SDAT-40119F
            EXEC SQL
               INSERT INTO ZMDT633
                      (ZM633_IREF,
@@ -1642,31 +2447,17 @@ CIHM       EXIT.
               DISPLAY 'SQLCODE ' WS-SQLCODE
               DISPLAY 'SE TERMINA EL PROGRAMA                '
               PERFORM 999-ABORTA
+           END-IF
+      * SDAT-40119I
            END-IF.
+      * SDAT-40119F
       *
       *
       *--- INSERTA MOVIMIENTO DE ABONO DE EFECTIVO A LA CUENTA
       *--- DE CHEQUES DE LA FUNDACION BANCOMER
       *
       *----
-           INITIALIZE                      ZG11-REGISTRO
-           MOVE '11'                    TO ZG11-ITIPOFOL
-           MOVE SPACES                  TO ZG11-ISUCCASA
-      *----
-           CALL RUT-ZM6RG011         USING ZG11-REGISTRO
-      *----
-           IF ZG11-WCODRET = ZEROS
-              MOVE ZG11-SIGFOLIO        TO W000-SIGFOLIO
-           ELSE
-              MOVE ZG11-SIGFOLIO        TO W000-SIGFOLIO
-              DISPLAY W000-PROG '  ERROR EN RUTINA DE FOLIOS '
-                                                        RUT-ZM6RG011
-              DISPLAY W000-PROG '     ZG11-MENSERR  : ' ZG11-MENSERR
-              DISPLAY W000-PROG '     ZG11-WCODRET  : ' ZG11-WCODRET
-              DISPLAY W000-PROG '     ZG11-SQLCODE  : ' ZG11-SQLCODE
-              DISPLAY W000-PROG '     ZG11-SIGFOLIO : ' ZG11-SIGFOLIO
-              PERFORM 999-ABORTA
-           END-IF.
+           PERFORM 029-OBTIENE-FOLIO.
       *-----
       *
            INITIALIZE                      DCLZMDT633
@@ -1707,6 +2498,10 @@ CIHM       EXIT.
            MOVE ZEROS                   TO ZM633-ISEC
            MOVE SPACES                  TO ZM633-NPROCESO
            MOVE SPACES                  TO ZM633-NUSUARIO
+      * SDAT-40119I
+           PERFORM 025-VALIDA-DUPLICADO-ZMDT633.
+           IF WS-NO-EXISTE-ZMDT633
+      * SDAT-40119F
            EXEC SQL
               INSERT INTO ZMDT633
                      (ZM633_IREF,
@@ -1789,7 +2584,10 @@ CIHM       EXIT.
               DISPLAY 'SQLCODE ' WS-SQLCODE
               DISPLAY 'SE TERMINA EL PROGRAMA                '
               PERFORM 999-ABORTA
+           END-IF
+      * SDAT-40119I
            END-IF.
+      * SDAT-40119F
       *
       *    INSERTA REGISTRO EN ARCHIVO INTERFAZ FUNDACION BANCOMER
       *
@@ -1802,7 +2600,9 @@ CIHM       EXIT.
               MOVE SPACES                        TO WS-NUM-EXT-INT
               MOVE WS-DIRECCION                  TO WS-STRING
               MOVE 90                            TO WS-LONG
-              CALL RUT-ZM5RG003               USING WS-LONG WS-STRING
+      * SDAT-40124I
+              PERFORM 036-INVOCA-ZM5RG003
+      * SDAT-40124F
               MOVE WS-STRING                     TO A3-DIRECCION
               MOVE DESTADO  OF DCLCUENTA (01:09) TO A3-NUMERO-EXTERIOR
               MOVE DESTADO  OF DCLCUENTA (10:09) TO A3-NUMERO-INTERIOR
@@ -1886,6 +2686,10 @@ CIHM       EXIT.
       *
            MOVE SPACES                      TO A3-FILLER.
       *
+      * SDAT-40123I
+           MOVE WS-TIPO-PERSONA             TO A3-TIPO-PERSONA.
+      * SDAT-40123F
+      *
 CIHM       PERFORM 6050-OBTIENE-EMAIL
 CIHM          MOVE NEMAIL TO A3-EMAIL
       *
@@ -1944,20 +2748,20 @@ CIHM          MOVE NEMAIL TO A3-EMAIL
                     MOVE ZM895-APELL1 OF DCLZMDT895   TO W000-NF-APE1
                     MOVE ZM895-APELL2 OF DCLZMDT895   TO W000-NF-APE2
                     MOVE ZM895-NOMBRE OF DCLZMDT895   TO W000-NF-NOMBRE
-                    MOVE 285                          TO WS-LONG-NF
-                    MOVE W000-CONCAT-NF               TO WS-STRING-NF
+                    MOVE 285                          TO WS-LONG
+                    MOVE W000-CONCAT-NF               TO WS-STRING
                  ELSE
                     MOVE SPACES                       TO W000-CONCAT-NF
                     MOVE ZM895-NOMBRE OF DCLZMDT895   TO W000-NF-NOMBRE
                     MOVE ZM895-APELL1 OF DCLZMDT895   TO W000-NF-APE1
                     MOVE ZM895-APELL2 OF DCLZMDT895   TO W000-NF-APE2
-                    MOVE 285                          TO WS-LONG-NF
-                    MOVE W000-CONCAT-NF               TO WS-STRING-NF
+                    MOVE 285                          TO WS-LONG
+                    MOVE W000-CONCAT-NF               TO WS-STRING
                  END-IF
       *
                  INITIALIZE WS-A3-NOMBRE-AUX
-                 CALL RUT-ZM5RG003         USING WS-LONG-NF WS-STRING-NF
-                 MOVE WS-STRING-NF             TO WS-A3-NOMBRE-AUX
+                 PERFORM 036-INVOCA-ZM5RG003
+                 MOVE WS-STRING                TO WS-A3-NOMBRE-AUX
                  PERFORM 035-LIMPIA-NOMBRE
                  MOVE WS-A3-NOMBRE-AUX         TO A3-NOMBRE
               WHEN 100
@@ -2065,7 +2869,19 @@ CIHM          MOVE NEMAIL TO A3-EMAIL
 
               EVALUATE SQLCODE
                  WHEN 0
+                   MOVE ICLIENTE OF DCLACLICTA
+                                        TO ZMDIR-ICLIENTE OF DCLZMDTDIR
                  WHEN +100
+      * SDAT-40124I
+                   MOVE 'ACLICTA'          TO EXC-ORIGEN
+                   MOVE ICUENTA OF DCLCUENTA TO EXC-ICUENTA
+                   MOVE WSC-TIPCTA          TO EXC-CLAVE1
+                   MOVE SPACES              TO EXC-CLAVE2
+                   MOVE SQLCODE             TO EXC-SQLCODE
+                   MOVE 'CUENTA NO ENCONTRADA EN ACLICTA'
+                                            TO EXC-DESCRIPCION
+                   WRITE REG-EXCEPCIONES
+      * SDAT-40124F
                    MOVE ICLIENTE OF DCLACLICTA
                                         TO ZMDIR-ICLIENTE OF DCLZMDTDIR
                  WHEN OTHER
@@ -2190,6 +3006,28 @@ CIHM          MOVE NEMAIL TO A3-EMAIL
            EXIT.
       * SDAT-39213F
       *
+      * SDAT-40124I
+      ******************************************************************
+      *   INVOCA LA RUTINA DE FORMATO DE TEXTO (COMPACTA ESPACIOS) Y
+      *   REGISTRA EN EL ARCHIVO DE EXCEPCIONES CUANDO LA RUTINA NO SE
+      *   PUEDE CARGAR/EJECUTAR
+      ******************************************************************
+       036-INVOCA-ZM5RG003.
+           CALL RUT-ZM5RG003             USING WS-LONG WS-STRING
+               ON EXCEPTION
+                  MOVE 'ZM5RG003'         TO EXC-ORIGEN
+                  MOVE ICUENTA OF DCLCUENTA TO EXC-ICUENTA
+                  MOVE SPACES              TO EXC-CLAVE1
+                  MOVE SPACES              TO EXC-CLAVE2
+                  MOVE ZEROS               TO EXC-SQLCODE
+                  MOVE 'NO SE PUDO INVOCAR RUTINA DE FORMATO DE TEXTO'
+                                           TO EXC-DESCRIPCION
+                  WRITE REG-EXCEPCIONES
+           END-CALL.
+       036-FIN.
+           EXIT.
+      * SDAT-40124F
+      *
       ******************************************************************
       *   ABRE ARCHIVO CON EL DETALLE DE LOS CANJES
       ******************************************************************
@@ -2220,6 +3058,12 @@ CIHM          MOVE NEMAIL TO A3-EMAIL
            MOVE ZEROS                        TO WS-REG-ANT-TOT-VTA-CTA.
            MOVE ZEROS                        TO WS-REG-ANT-TOT-TIT-CTA.
            MOVE ZEROS                        TO WS-REG-ANT-TOT-MNT-CTA.
+      * SDAT-40121I
+           MOVE ZEROS                        TO WS-REG-ANT-TOT-VTA-OPERASI.
+           MOVE ZEROS                        TO WS-REG-ANT-TOT-MNT-OPERASI.
+           MOVE ZEROS                        TO WS-REG-ANT-TOT-VTA-OPERA.
+           MOVE ZEROS                        TO WS-REG-ANT-TOT-MNT-OPERA.
+      * SDAT-40121F
            IF WS-FIN-ARCHIVO = 'F'
               MOVE 'S'                       TO WS-FIN-ARCHIVO
               MOVE HIGH-VALUES               TO IEMPR    OF DCLCUENTA
@@ -2231,6 +3075,16 @@ CIHM          MOVE NEMAIL TO A3-EMAIL
                  ADD  WS-REG-ACT-TOT-VTA-CTA TO WS-REG-ANT-TOT-VTA-CTA
                  ADD  WS-REG-ACT-TOT-TIT-CTA TO WS-REG-ANT-TOT-TIT-CTA
                  ADD  WS-REG-ACT-TOT-MNT-CTA TO WS-REG-ANT-TOT-MNT-CTA
+      * SDAT-40121I
+                 ADD  WS-REG-ACT-TOT-VTA-OPERASI
+                                             TO WS-REG-ANT-TOT-VTA-OPERASI
+                 ADD  WS-REG-ACT-TOT-MNT-OPERASI
+                                             TO WS-REG-ANT-TOT-MNT-OPERASI
+                 ADD  WS-REG-ACT-TOT-VTA-OPERA
+                                             TO WS-REG-ANT-TOT-VTA-OPERA
+                 ADD  WS-REG-ACT-TOT-MNT-OPERA
+                                             TO WS-REG-ANT-TOT-MNT-OPERA
+      * SDAT-40121F
                  PERFORM 055-LEE-CURSOR
               END-PERFORM
               PERFORM 052-MUEVE-DE-REGISTRO-ANT
@@ -2267,6 +3121,19 @@ CIHM          MOVE NEMAIL TO A3-EMAIL
            MOVE 1                       TO WS-REG-ACT-TOT-VTA-CTA.
            MOVE CANT2    OF DCLOPERASI  TO WS-REG-ACT-TOT-TIT-CTA.
            MOVE CANT1    OF DCLOPERASI  TO WS-REG-ACT-TOT-MNT-CTA.
+      * SDAT-40121I
+           MOVE ZEROS                   TO WS-REG-ACT-TOT-VTA-OPERASI.
+           MOVE ZEROS                   TO WS-REG-ACT-TOT-MNT-OPERASI.
+           MOVE ZEROS                   TO WS-REG-ACT-TOT-VTA-OPERA.
+           MOVE ZEROS                   TO WS-REG-ACT-TOT-MNT-OPERA.
+           IF WS-REG-FUENTE-OPER = 'OPERASI'
+              MOVE 1                    TO WS-REG-ACT-TOT-VTA-OPERASI
+              MOVE CANT1 OF DCLOPERASI  TO WS-REG-ACT-TOT-MNT-OPERASI
+           ELSE
+              MOVE 1                    TO WS-REG-ACT-TOT-VTA-OPERA
+              MOVE CANT1 OF DCLOPERASI  TO WS-REG-ACT-TOT-MNT-OPERA
+           END-IF.
+      * SDAT-40121F
        051-FIN.
            EXIT.
       *
@@ -2299,6 +3166,12 @@ CIHM          MOVE NEMAIL TO A3-EMAIL
            MOVE WS-REG-ANT-TOT-VTA-CTA  TO WS-TOT-VTA-CTA.
            MOVE WS-REG-ANT-TOT-TIT-CTA  TO WS-TOT-TIT-CTA.
            MOVE WS-REG-ANT-TOT-MNT-CTA  TO WS-TOT-MNT-CTA.
+      * SDAT-40121I
+           MOVE WS-REG-ANT-TOT-VTA-OPERASI TO WS-TOT-VTA-CTA-OPERASI.
+           MOVE WS-REG-ANT-TOT-MNT-OPERASI TO WS-TOT-MNT-CTA-OPERASI.
+           MOVE WS-REG-ANT-TOT-VTA-OPERA   TO WS-TOT-VTA-CTA-OPERA.
+           MOVE WS-REG-ANT-TOT-MNT-OPERA   TO WS-TOT-MNT-CTA-OPERA.
+      * SDAT-40121F
        052-FIN.
            EXIT.
       *
@@ -2307,7 +3180,12 @@ CIHM          MOVE NEMAIL TO A3-EMAIL
       ******************************************************************
        055-LEE-CURSOR.
            MOVE SPACES                  TO WS-FIN-ARCHIVO.
-           PERFORM UNTIL WS-FIN-ARCHIVO NOT = SPACES
+      * SDAT-40118I
+           PERFORM UNTIL WS-FIN-ARCHIVO NOT = SPACES AND
+                        (WS-ISUCCASA-FILTRO = SPACES OR
+                         WS-FIN-ARCHIVO      = 'F'   OR
+                         ISUCCASA OF DCLCUENTA = WS-ISUCCASA-FILTRO)
+      * SDAT-40118F
               EXEC SQL
                  FETCH C100-OPERASI
                   INTO :DCLCUENTA.IEMPR,     :DCLCUENTA.ISUCCASA,
@@ -2329,6 +3207,10 @@ CIHM          MOVE NEMAIL TO A3-EMAIL
                        :DCLCUENTA.ISUBCLAS,
                        :DCLCUENTA.IEMPR
       * FSW-1.0.0-F
+      *
+      * SDAT-40121I
+                      ,:WS-REG-FUENTE-OPER
+      * SDAT-40121F
       *
               END-EXEC
               IF SQLCODE NOT = ZEROS AND
@@ -2378,6 +3260,19 @@ CIHM          MOVE NEMAIL TO A3-EMAIL
                  ARCH-LISTADO-BCM
                  ARCH-SECUENC-TXT
                  ARCH-INTEF-FUNDA.
+      *
+      * SDAT-40125I
+           CLOSE ARCH-SECUENC-CSV.
+      * SDAT-40125F
+      * SDAT-40120I
+           CLOSE ARCH-CHECKPT-OUT.
+      * SDAT-40120F
+      * SDAT-40124I
+           CLOSE ARCH-EXCEPCIONES.
+      * SDAT-40124F
+      * SDAT-40126I
+           CLOSE ARCH-HIST-TOT-OUT.
+      * SDAT-40126F
        080-FIN.
            EXIT.
       *
@@ -2482,7 +3377,7 @@ CIHM          MOVE NEMAIL TO A3-EMAIL
            MOVE  16                     TO RETURN-CODE.
            DISPLAY 'TERMINACION ANORMAL DEL PROGRAMA'
       *
-           STOP RUN.
+           GOBACK.
        999-FIN.
            EXIT.
       *
@@ -2490,11 +3385,100 @@ CIHM          MOVE NEMAIL TO A3-EMAIL
       *  REGRESA EL CONTROL AL PROGRAMA LLAMADOR
       ******************************************************************
        999-TERMINA.
+      * SDAT-40122I
+      **** CIFRAS DE CONTROL: VERIFICA POR UNA CONSULTA INDEPENDIENTE
+      **** QUE EL TOTAL DE REGISTROS Y MONTO PROCESADOS EN LA CORRIDA
+      **** COINCIDA CONTRA LO QUE REALMENTE EXISTE EN CUENTA/OPERASI/
+      **** OPERA PARA LA MISMA VENTANA DE FECHAS
+           MOVE ZEROS                   TO WS-CTL-REG-VERIF.
+           MOVE ZEROS                   TO WS-CTL-MNT-VERIF.
+           EXEC SQL
+                SELECT COUNT(*),        SUM(TMPCTL.CANT1)
+                  INTO :WS-CTL-REG-VERIF, :WS-CTL-MNT-VERIF
+                  FROM (SELECT T2.CANT1
+                          FROM CUENTA T1, OPERASI T2, CONCEPT T3
+                         WHERE T1.ICUENTA   = T2.ICUENTA1
+                           AND T1.IEMPR    IN ('CBP', 'BCM')
+                           AND T2.ICONCEP2  = T3.ICONCEPT
+                           AND T2.SESTATUS <> 'B'
+                           AND T2.IUSUARIO IN ('ZM4DJ094', 'ZM4DJ095')
+                           AND T2.FOPERA BETWEEN :W000-FECHA-INI-MES
+                                             AND :W000-FECHA-FIN-MES
+                           AND (:WS-ISUCCASA-FILTRO = SPACES OR
+                                T1.ISUCCASA = :WS-ISUCCASA-FILTRO)
+                        UNION ALL
+                        SELECT T2.CANT1
+                          FROM CUENTA T1, OPERA   T2, CONCEPT T3
+                         WHERE T1.ICUENTA   = T2.ICUENTA1
+                           AND T1.IEMPR    IN ('CBP', 'BCM')
+                           AND T2.ICONCEP2  = T3.ICONCEPT
+                           AND T2.SESTATUS <> 'B'
+                           AND T2.IUSUARIO IN ('ZM4DJ094', 'ZM4DJ095')
+                           AND T2.FOPERA BETWEEN :W000-FECHA-INI-MES
+                                             AND :W000-FECHA-FIN-MES
+                           AND (:WS-ISUCCASA-FILTRO = SPACES OR
+                                T1.ISUCCASA = :WS-ISUCCASA-FILTRO)
+                       ) AS TMPCTL
+           END-EXEC.
+           IF SQLCODE NOT = ZEROS
+              DISPLAY W000-PROG ' NO SE PUDO VERIFICAR LAS CIFRAS DE '
+                      'CONTROL, SQLCODE=' SQLCODE
+           ELSE
+              DISPLAY W000-PROG ' CIFRAS DE CONTROL DE LA CORRIDA'
+              DISPLAY W000-PROG '   OPERACIONES PROCESADAS: '
+                      WS-TOT-VTA-GRAL
+              DISPLAY W000-PROG '   OPERACIONES EN BD      : '
+                      WS-CTL-REG-VERIF
+              DISPLAY W000-PROG '   MONTO PROCESADO      : '
+                      WS-TOT-MNT-GRAL
+              DISPLAY W000-PROG '   MONTO EN BD          : '
+                      WS-CTL-MNT-VERIF
+              IF WS-TOT-VTA-GRAL NOT = WS-CTL-REG-VERIF
+              OR WS-TOT-MNT-GRAL NOT = WS-CTL-MNT-VERIF
+                 DISPLAY W000-PROG '   *** DIFERENCIA EN CIFRAS DE '
+                         'CONTROL, VERIFICAR ***'
+              END-IF
+           END-IF.
+      * SDAT-40122F
+      * SDAT-40127I
+      **** ESCRIBE LA ALERTA/RESUMEN DE FIN DE CORRIDA (UNA LINEA POR
+      **** EMPRESA) PARA LA HERRAMIENTA DE MONITOREO, CON BANDERA
+      **** ENCENDIDA SI EL MONTO DONADO SE SALIO DE LA TOLERANCIA
+      **** CONFIGURADA CONTRA EL MES ANTERIOR
+           ACCEPT WS-HORA-SISTEMA        FROM TIME.
+           COMPUTE WS-SEG-INICIO = (WS-HH-INICIO * 3600) +
+                   (WS-MM-INICIO * 60) + WS-SS-INICIO.
+           COMPUTE WS-SEG-FIN    = (WS-HH * 3600) +
+                   (WS-MM * 60) + WS-SS.
+           COMPUTE WS-SEG-TRANSCURRIDOS = WS-SEG-FIN - WS-SEG-INICIO.
+           IF WS-SEG-TRANSCURRIDOS < 0
+              ADD 86400                  TO WS-SEG-TRANSCURRIDOS
+           END-IF.
+           OPEN OUTPUT ARCH-ALERTA.
+           PERFORM VARYING WS-IX-EMP FROM 1 BY 1
+                     UNTIL WS-IX-EMP > WSC-NUM-EMPRESAS
+              INITIALIZE                      REG-ALERTA
+              MOVE WSC-EMPRESA (WS-IX-EMP)  TO ALE-IEMPR
+              MOVE RESUMEN-REG (WS-IX-EMP)  TO ALE-TOT-CLIENTES
+              MOVE RESUMEN-MNT (WS-IX-EMP)  TO ALE-TOT-MONTO
+              MOVE WS-SEG-TRANSCURRIDOS     TO ALE-TIEMPO-TRANSCURRIDO
+              MOVE RESUMEN-FLAG-TOL (WS-IX-EMP)
+                                            TO ALE-FLAG-FUERA-TOLER
+              WRITE REG-ALERTA
+              IF RESUMEN-FUERA-TOLERANCIA (WS-IX-EMP)
+                 DISPLAY W000-PROG '   *** MONTO DONADO FUERA DE '
+                         'TOLERANCIA VS. MES ANTERIOR, EMPRESA='
+                         WSC-EMPRESA (WS-IX-EMP)
+              END-IF
+           END-PERFORM.
+           MOVE ZEROS                       TO WS-IX-EMP.
+           CLOSE       ARCH-ALERTA.
+      * SDAT-40127F
            EXEC SQL
                 COMMIT
            END-EXEC.
       *
-           STOP RUN.
+           GOBACK.
        999-FIN.
            EXIT.
       *
