@@ -0,0 +1,258 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZM4YT001.
+       AUTHOR. GESFOR (MEXICO), S.A. DE C.V.
+       DATE-WRITTEN. ABRIL 2024.
+       DATE-COMPILED.
+      *
+      /
+      ******************************************************************
+      **                                                               *
+      *      " S I V A   -    A C U M U L A D O   A N U A L "          *
+      *                                                                *
+      *  OBJETIVO: LEER EL HISTORICO DE TOTALES MENSUALES QUE GENERA   *
+      *            ZM4DJ097 (UN RENGLON POR EMPRESA POR MES) Y SUMAR   *
+      *            LOS MESES DE UN MISMO ANIO PARA PRODUCIR EL TOTAL   *
+      *            ACUMULADO ANUAL DE DONATIVOS POR EMPRESA, PARA EL   *
+      *            REPORTE ANUAL A LA FUNDACION BANCOMER, SIN QUE      *
+      *            FINANZAS TENGA QUE REABRIR A MANO LOS DOCE MESES    *
+      *            DE ARCH-INTEF-FUNDA.                                *
+      *                                                                *
+      ******************************************************************
+      *                                                                *
+      *----------------------------------------------------------------*
+      *    MARCA      AUTOR    FECHA             DESCRIPCION           *
+      * ----------- --------- -------- --------------------------------*
+      * SDAT-40129I  XLR0921  28ABR24 VERSION INICIAL.                 *
+      * SDAT-40129F  XLR0921                                           *
+      *----------------------------------------------------------------*
+      /
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+      *    TARJETA DE PARAMETROS CON EL ANIO A ACUMULAR
+           SELECT ARCH-PARM-YT       ASSIGN TO UT-S-ZM4YT0P.
+      *
+      *    HISTORICO DE TOTALES MENSUALES GENERADO POR ZM4DJ097
+      *    (MISMO ARCHIVO FISICO QUE ARCH-HIST-TOT-OUT DE ESE PROGRAMA)
+           SELECT ARCH-HIST-TOT-YT   ASSIGN TO UT-S-ZME097HO.
+      *
+      *    REPORTE DE TOTALES ACUMULADOS DEL ANIO, POR EMPRESA
+           SELECT ARCH-RPT-YTD       ASSIGN TO UT-S-ZM4YT0R.
+      *
+      /
+      ******************************************************************
+      *   DATA DIVISION                                                *
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      ******************************************************************
+      *  TARJETA DE PARAMETROS DE LA CORRIDA (ANIO A ACUMULAR)         *
+      ******************************************************************
+       FD  ARCH-PARM-YT
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0  RECORDS
+           DATA RECORD   IS  REG-PARM-YT
+           RECORD CONTAINS 10 CHARACTERS.
+       01  REG-PARM-YT.
+           05 PARM-ANIO-YTD              PIC 9(04).
+           05 FILLER                     PIC X(06).
+      *
+      ******************************************************************
+      *  HISTORICO DE TOTALES MENSUALES (ENTRADA)                     *
+      ******************************************************************
+       FD  ARCH-HIST-TOT-YT
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0  RECORDS
+           DATA RECORD   IS  REG-HIST-TOT-YT
+           RECORD CONTAINS 44 CHARACTERS.
+       01  REG-HIST-TOT-YT.
+           05 HIST-YT-IEMPR              PIC X(03).
+           05 HIST-YT-ANOMES             PIC 9(06).
+           05 FILLER REDEFINES HIST-YT-ANOMES.
+              10 HIST-YT-AA              PIC 9(04).
+              10 HIST-YT-MM              PIC 9(02).
+           05 HIST-YT-REG                PIC 9(09).
+           05 HIST-YT-VTA                PIC 9(09).
+           05 HIST-YT-MNT                PIC 9(15)V9(02).
+      *
+      ******************************************************************
+      *  REPORTE DE TOTALES ACUMULADOS DEL ANIO POR EMPRESA            *
+      ******************************************************************
+       FD  ARCH-RPT-YTD
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0  RECORDS
+           DATA RECORD   IS  REG-RPT-YTD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REG-RPT-YTD                   PIC X(80).
+      *
+      ******************************************************************
+      *  WORKING STORAGE SECTION                                       *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *
+       01 W000-PROG                  PIC X(08)       VALUE 'ZM4YT001'.
+      *
+      ******************************************************************
+      *  TABLA DE EMPRESAS QUE PARTICIPAN EN EL BARRIDO DE DONATIVOS   *
+      ******************************************************************
+       01 TABLA-EMPRESAS-INIC.
+          05 FILLER                  PIC X(03)      VALUE 'CBP'.
+          05 FILLER                  PIC X(03)      VALUE 'BCM'.
+       01 TABLA-EMPRESAS REDEFINES TABLA-EMPRESAS-INIC.
+          05 WSC-EMPRESA             PIC X(03)      OCCURS 2 TIMES.
+       01 WSC-NUM-EMPRESAS           PIC 9(01)      VALUE 2.
+       01 WS-IX-EMP                  PIC 9(01)      COMP VALUE ZEROS.
+      *
+      ******************************************************************
+      *  ACUMULADORES DEL ANIO, UNO POR EMPRESA                        *
+      ******************************************************************
+       01 TABLA-ACUM-YTD.
+          05 ACUM-YTD-EMP            OCCURS 2 TIMES.
+             10 ACUM-YTD-REG         PIC 9(09)       VALUE ZEROS.
+             10 ACUM-YTD-VTA         PIC 9(09)       VALUE ZEROS.
+             10 ACUM-YTD-MNT         PIC 9(15)V9(02) VALUE ZEROS.
+             10 ACUM-YTD-MESES       PIC 9(02)       VALUE ZEROS.
+      *
+       01 WS-ANIO-YTD                PIC 9(04)       VALUE ZEROS.
+       01 WS-FIN-HIST                PIC X(01)       VALUE 'N'.
+          88 WS-FIN-HIST-SI                          VALUE 'S'.
+          88 WS-FIN-HIST-NO                          VALUE 'N'.
+      *
+      ******************************************************************
+      *  RENGLONES DEL REPORTE                                        *
+      ******************************************************************
+       01 R1-ENCABEZADO.
+          05 FILLER                  PIC X(30) VALUE
+             'ACUMULADO ANUAL DE DONATIVOS '.
+          05 R1-ENC-ANIO             PIC 9(04).
+          05 FILLER                  PIC X(46) VALUE SPACES.
+      *
+       01 R1-DETALLE.
+          05 FILLER                  PIC X(10) VALUE 'EMPRESA: '.
+          05 R1-DET-EMPRESA          PIC X(03).
+          05 FILLER                  PIC X(10) VALUE '  MESES: '.
+          05 R1-DET-MESES            PIC Z9.
+          05 FILLER                  PIC X(10) VALUE '  CLIE: '.
+          05 R1-DET-REG              PIC ZZZZZZZZ9.
+          05 FILLER                  PIC X(15) VALUE '  DONATIVO: '.
+          05 R1-DET-MNT              PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+          05 FILLER                  PIC X(05) VALUE SPACES.
+      *
+      ******************************************************************
+      *  PROCEDURE DIVISION                                            *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *
+           PERFORM 002-INICIALIZA.
+           PERFORM 005-ABRE-ARCHIVOS.
+           PERFORM 010-LEE-Y-ACUMULA UNTIL WS-FIN-HIST-SI.
+           PERFORM 060-ESCRIBE-REPORTE.
+           PERFORM 080-CIERRA-ARCHIVOS.
+           STOP RUN.
+      *
+      ******************************************************************
+      *    INICIALIZA VARIABLES DE CONTROL Y ACUMULADORES             *
+      ******************************************************************
+       002-INICIALIZA.
+           MOVE ZEROS                   TO WS-IX-EMP.
+           MOVE 'N'                     TO WS-FIN-HIST.
+           PERFORM VARYING WS-IX-EMP FROM 1 BY 1
+                     UNTIL WS-IX-EMP > WSC-NUM-EMPRESAS
+              MOVE ZEROS                TO ACUM-YTD-REG (WS-IX-EMP)
+              MOVE ZEROS                TO ACUM-YTD-VTA (WS-IX-EMP)
+              MOVE ZEROS                TO ACUM-YTD-MNT (WS-IX-EMP)
+              MOVE ZEROS                TO ACUM-YTD-MESES (WS-IX-EMP)
+           END-PERFORM.
+           MOVE ZEROS                   TO WS-IX-EMP.
+       002-FIN.
+           EXIT.
+      *
+      ******************************************************************
+      *    ABRE ARCHIVOS Y LEE LA TARJETA DE PARAMETROS               *
+      ******************************************************************
+       005-ABRE-ARCHIVOS.
+           OPEN INPUT  ARCH-PARM-YT.
+           READ ARCH-PARM-YT            INTO REG-PARM-YT
+                AT END
+                   DISPLAY W000-PROG ' FALTA TARJETA DE PARAMETROS '
+                           'CON EL ANIO A ACUMULAR'
+                   MOVE 16                TO RETURN-CODE
+                   CLOSE ARCH-PARM-YT
+                   STOP RUN
+           END-READ.
+           MOVE PARM-ANIO-YTD           TO WS-ANIO-YTD.
+           CLOSE       ARCH-PARM-YT.
+           OPEN INPUT  ARCH-HIST-TOT-YT.
+           OPEN OUTPUT ARCH-RPT-YTD.
+       005-FIN.
+           EXIT.
+      *
+      ******************************************************************
+      *    LEE UN RENGLON DEL HISTORICO Y LO ACUMULA SI ES DEL ANIO   *
+      *    QUE SE ESTA REPORTANDO                                     *
+      ******************************************************************
+       010-LEE-Y-ACUMULA.
+           READ ARCH-HIST-TOT-YT        INTO REG-HIST-TOT-YT
+                AT END MOVE 'S'         TO WS-FIN-HIST
+                NOT AT END
+                   IF HIST-YT-AA = WS-ANIO-YTD
+                      PERFORM VARYING WS-IX-EMP FROM 1 BY 1
+                                UNTIL WS-IX-EMP > WSC-NUM-EMPRESAS
+                         IF WSC-EMPRESA (WS-IX-EMP) = HIST-YT-IEMPR
+                            ADD HIST-YT-REG TO
+                               ACUM-YTD-REG (WS-IX-EMP)
+                            ADD HIST-YT-VTA TO
+                               ACUM-YTD-VTA (WS-IX-EMP)
+                            ADD HIST-YT-MNT TO
+                               ACUM-YTD-MNT (WS-IX-EMP)
+                            ADD 1           TO
+                               ACUM-YTD-MESES (WS-IX-EMP)
+                         END-IF
+                      END-PERFORM
+                   END-IF
+           END-READ.
+           MOVE ZEROS                   TO WS-IX-EMP.
+       010-FIN.
+           EXIT.
+      *
+      ******************************************************************
+      *    ESCRIBE EL REPORTE DE TOTALES ACUMULADOS DEL ANIO          *
+      ******************************************************************
+       060-ESCRIBE-REPORTE.
+           INITIALIZE                      R1-ENCABEZADO.
+           MOVE WS-ANIO-YTD              TO R1-ENC-ANIO.
+           WRITE REG-RPT-YTD             FROM R1-ENCABEZADO.
+           PERFORM VARYING WS-IX-EMP FROM 1 BY 1
+                     UNTIL WS-IX-EMP > WSC-NUM-EMPRESAS
+              INITIALIZE                   R1-DETALLE
+              MOVE WSC-EMPRESA (WS-IX-EMP) TO R1-DET-EMPRESA
+              MOVE ACUM-YTD-MESES (WS-IX-EMP) TO R1-DET-MESES
+              MOVE ACUM-YTD-REG (WS-IX-EMP)   TO R1-DET-REG
+              MOVE ACUM-YTD-MNT (WS-IX-EMP)   TO R1-DET-MNT
+              WRITE REG-RPT-YTD             FROM R1-DETALLE
+           END-PERFORM.
+           MOVE ZEROS                    TO WS-IX-EMP.
+       060-FIN.
+           EXIT.
+      *
+      ******************************************************************
+      *    CIERRA ARCHIVOS                                            *
+      ******************************************************************
+       080-CIERRA-ARCHIVOS.
+           CLOSE ARCH-HIST-TOT-YT.
+           CLOSE ARCH-RPT-YTD.
+       080-FIN.
+           EXIT.
+      *
+      ******************************************************************
+      *  TERMINA PROGRAMA ZM4YT001                                    *
+      ******************************************************************
