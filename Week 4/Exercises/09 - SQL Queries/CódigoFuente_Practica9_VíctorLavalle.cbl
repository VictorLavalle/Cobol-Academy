@@ -91,6 +91,10 @@
        01 VARIABLES.
           05 WSV-PARG-NAME          PIC X(17).
 
+       01 TOTALES.
+          05 WSV-CLIENTS-COUNT-N    PIC 9(02)         VALUE ZERO.
+          05 WSV-TOTAL-CLIENTES     PIC 9(05)         VALUE ZERO.
+
 
        01 LOG-MESSAGES.
           05 WSV-LOG-MESSAGE        PIC X(80)         VALUE SPACES.
@@ -163,6 +167,11 @@
           05 FILLER                 PIC X(06)         VALUE
                 'Conteo'.
 
+       01 FOOTER-LINE.
+          05 FILLER                 PIC X(16)         VALUE
+                'Total clientes: '.
+          05 WSV-TOTAL-CLIENTES-O   PIC ZZZZ9.
+
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
       *----------------------------------------------------------------*
@@ -187,16 +196,21 @@
               DISPLAY WSC-ERR-MSG-EMPTY ' en ' WSV-PARG-NAME ' SQLCODE:'
               SQLCODE
 
+              PERFORM HAGO-ROLLBACK
               STOP RUN
            END-IF
       *
            PERFORM CICLO-CURSOR UNTIL FIN-CURSOR
-           PERFORM CIERRO-CURSOR.
+           PERFORM CIERRO-CURSOR
+           PERFORM ESCRIBE-TOTAL
+           PERFORM HAGO-COMMIT.
 
 
 
 
        CICLO-CURSOR.
+           MOVE ACCT-CLIENTS-COUNT TO WSV-CLIENTS-COUNT-N
+           ADD WSV-CLIENTS-COUNT-N TO WSV-TOTAL-CLIENTES
            PERFORM ESCRIBE-REPORTE.
            PERFORM LEO-CURSOR.
 
@@ -255,6 +269,39 @@
            WRITE REPREC FROM HEADER-2
            WRITE REPREC FROM BREAKLINE.
 
+       ESCRIBE-TOTAL.
+           MOVE WSV-TOTAL-CLIENTES TO WSV-TOTAL-CLIENTES-O
+           WRITE REPREC FROM BREAKLINE AFTER ADVANCING 1 LINES
+           WRITE REPREC FROM FOOTER-LINE.
+
+
+      ****************************************************
+      * Commit/rollback de la unidad de trabajo           *
+      ****************************************************
+       HAGO-COMMIT.
+           EXEC SQL
+                COMMIT WORK
+           END-EXEC.
+
+           IF SQLCODE = SQLCODE0
+              DISPLAY WSC-SUC-MSG-COMMIT
+           ELSE
+              DISPLAY WSC-ERR-MSG-CUR ' AL HACER COMMIT - SQLCODE:'
+              SQLCODE
+           END-IF.
+
+       HAGO-ROLLBACK.
+           EXEC SQL
+                ROLLBACK WORK
+           END-EXEC.
+
+           IF SQLCODE = SQLCODE0
+              DISPLAY WSC-SUC-MSG-ROLLBACK
+           ELSE
+              DISPLAY WSC-ERR-MSG-CUR ' AL HACER ROLLBACK - SQLCODE:'
+              SQLCODE
+           END-IF.
+
 
       ****************************************************
       * The EVALUATE-SQLCODES subroutine evaluates the   *
@@ -271,8 +318,9 @@
                     DISPLAY WSC-ERR-MSG-EMPTY ' al ejecutar '
                     WSV-PARG-NAME ' - SQLCODE:' SQLCODE
                WHEN OTHER
-                    DISPLAY WSC-SUC-MSG-ROLLBACK ' al ejecutar '
+                    DISPLAY WSC-ERR-MSG-CUR ' al ejecutar '
                     WSV-PARG-NAME ' - SQLCODE:' SQLCODE
+                    PERFORM HAGO-ROLLBACK
                     STOP RUN
            END-EVALUATE.
 
