@@ -32,6 +32,46 @@
          05 BANDERA-CURSOR          PIC X VALUE SPACE.
                88  FIN-CURSOR        VALUE 'Y'.
                88  NO-FIN-CURSOR     VALUE 'N'.
+
+      *****************************************************
+      * Control de paginacion del reporte                 *
+      *****************************************************
+       01 CONTADORES-PAGINA.
+          05 WSC-MAX-LINEAS        PIC 9(02)   VALUE 55.
+          05 WSV-LINEAS-PAGINA     PIC 9(02)   VALUE ZERO.
+          05 WSV-NUM-PAGINA        PIC 9(03)   VALUE ZERO.
+
+      *****************************************************
+      * Cifras de control                                 *
+      *****************************************************
+       01 CIFRAS-CONTROL.
+          05 A990-REG-LEIDOS       PIC 9(07)   VALUE ZERO.
+          05 A990-REG-ESCRITOS     PIC 9(07)   VALUE ZERO.
+          05 A990-CIFRA            PIC ZZZ,ZZ9.
+
+       01 FECHA-CORRIDA.
+          05 WSV-FECHA-SISTEMA     PIC 9(08).
+
+      *****************************************************
+      * Print format for the running page headers         *
+      *****************************************************
+       01 HEADER-TITULO.
+          05 FILLER            PIC X(30)  VALUE
+                'REPORTE DE CUENTAS - Z94379T'.
+          05 FILLER            PIC X(10)  VALUE '  PAGINA: '.
+          05 WSV-NUM-PAGINA-O  PIC ZZ9.
+
+       01 HEADER-FECHA.
+          05 FILLER            PIC X(18)  VALUE
+                'FECHA DE CORRIDA: '.
+          05 WSV-FECHA-O       PIC 9(08).
+
+       01 HEADER-COLUMNAS.
+          05 FILLER  PIC X(8)   VALUE 'CUENTA'.
+          05 FILLER  PIC X(13)  VALUE 'LIMITE'.
+          05 FILLER  PIC X(13)  VALUE 'SALDO'.
+          05 FILLER  PIC X(20)  VALUE 'APELLIDO'.
+          05 FILLER  PIC X(15)  VALUE 'NOMBRE'.
       *****************************************************
                 EXEC SQL INCLUDE SQLCA  END-EXEC.
       *****************************************************
@@ -79,6 +119,7 @@
        EMPIEZO-PROGRAMA.
                 OPEN OUTPUT REPOUT.
                 SET NO-FIN-CURSOR TO TRUE
+                ACCEPT WSV-FECHA-SISTEMA FROM DATE YYYYMMDD
                 PERFORM PROCESO-PRINCIPAL.
 
        FIN-PROGRAMA.
@@ -87,14 +128,34 @@
 
        PROCESO-PRINCIPAL.
                 PERFORM ABRO-CURSOR
+                PERFORM ESCRIBE-ENCABEZADO
                 PERFORM LEO-CURSOR
                 PERFORM CICLO-CURSOR UNTIL FIN-CURSOR
-                PERFORM CIERRO-CURSOR.
-                
+                PERFORM CIERRO-CURSOR
+                PERFORM CIFRAS-CONTROL.
+
        CICLO-CURSOR.
+                IF WSV-LINEAS-PAGINA NOT < WSC-MAX-LINEAS
+                   PERFORM ESCRIBE-ENCABEZADO
+                END-IF
                 PERFORM ESCRIBE-REPORTE.
                 PERFORM LEO-CURSOR.
 
+      ****************************************************
+      * ESCRIBE-ENCABEZADO writes the running page header *
+      * (title, run date, column headings) at the top of *
+      * the report and again after each page break.      *
+      ****************************************************
+       ESCRIBE-ENCABEZADO.
+                ADD 1 TO WSV-NUM-PAGINA
+                MOVE WSV-NUM-PAGINA   TO WSV-NUM-PAGINA-O
+                MOVE WSV-FECHA-SISTEMA TO WSV-FECHA-O
+                WRITE REPREC FROM HEADER-TITULO AFTER ADVANCING PAGE.
+                WRITE REPREC FROM HEADER-FECHA AFTER ADVANCING 1 LINES.
+                WRITE REPREC FROM HEADER-COLUMNAS
+                   AFTER ADVANCING 2 LINES.
+                MOVE ZERO TO WSV-LINEAS-PAGINA.
+
        ESCRIBE-REPORTE.
                 MOVE  ACCT-ID      TO  ACCT-ID-O.
                 MOVE  ACCT-LIMITE  TO  ACCT-LIMITE-O.
@@ -102,17 +163,28 @@
                 MOVE  ACCT-APEP    TO  ACCT-APEP-O.
                 MOVE  ACCT-NOMBRE  TO  ACCT-NOMBRE-O.
                 WRITE REPREC AFTER ADVANCING 2 LINES.
+                ADD 2 TO WSV-LINEAS-PAGINA.
+                ADD 1 TO A990-REG-ESCRITOS.
+
+      *----
+      *    CIFRAS DE CONTROL
+      *----
+       CIFRAS-CONTROL.
+                MOVE A990-REG-LEIDOS   TO A990-CIFRA
+                DISPLAY 'REGISTROS LEIDOS   : ' A990-CIFRA
+                MOVE A990-REG-ESCRITOS TO A990-CIFRA
+                DISPLAY 'REGISTROS ESCRITOS : ' A990-CIFRA.
 
-       EVALUO-SQLCODES.    
+       EVALUO-SQLCODES.
            EVALUATE SQLCODE
               WHEN SQLCODE0
                    SET NO-FIN-CURSOR TO TRUE
               WHEN SQLCODE100
                    SET FIN-CURSOR TO TRUE
-              WHEN OTHER    
+              WHEN OTHER
                    MOVE 'ERROR EN CURSOR' TO UD-ERROR-MESSAGE
-                   STOP RUN 
-           END-EVALUATE.   
+                   STOP RUN
+           END-EVALUATE.
 
        ABRO-CURSOR.
            EXEC SQL
@@ -120,12 +192,15 @@
            END-EXEC.
            PERFORM EVALUO-SQLCODES.
 
-       LEO-CURSOR.    
-           EXEC SQL 
-              FETCH CURTABLA 
+       LEO-CURSOR.
+           EXEC SQL
+              FETCH CURTABLA
               INTO :VARIABLES-HOST
            END-EXEC.
            PERFORM EVALUO-SQLCODES.
+           IF SQLCODE = SQLCODE0
+              ADD 1 TO A990-REG-LEIDOS
+           END-IF.
 
        CIERRO-CURSOR.
            EXEC SQL 
