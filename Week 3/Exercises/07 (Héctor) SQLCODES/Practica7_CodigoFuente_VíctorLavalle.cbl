@@ -22,6 +22,8 @@
        FILE-CONTROL.
            SELECT REPOUT
                   ASSIGN TO UT-S-REPORT.
+           SELECT PARM-REC
+                  ASSIGN TO PARMFILE.
 
 
 
@@ -41,12 +43,22 @@
           05 ACCT-APEP-O       PIC X(20).
           05 ACCT-NAME-O       PIC X(15).
 
+      *Tarjeta de parametros con los estados a contabilizar, un solo
+      *renglon leido al abrir archivos
+       FD  PARM-REC RECORDING MODE F.
+       01 PARM-FIELDS.
+          05 PARM-VIR-STATE    PIC X(10).
+          05 PARM-CHI-STATE    PIC X(10).
+
 
        WORKING-STORAGE SECTION.
        01 FLAGS.
           05 FLAG-CURSOR       PIC X             VALUE SPACE.
              88 END-CURSOR                       VALUE 'Y'.
              88 NO-END-CURSOR                    VALUE 'N'.
+          05 FLAG-PARM         PIC X             VALUE SPACE.
+             88 HAY-PARM                         VALUE 'S'.
+             88 NO-HAY-PARM                      VALUE 'N'.
 
       *****************************************************
       * Print format for the report                       *
@@ -132,6 +144,8 @@
           02 WSV-COUNT-VIR     PIC S9(9)V99 COMP-3.
           02 WSV-SUM-MONEY     PIC S9(9)V99 COMP-3.
 
+      *Valores por omision, sustituidos por PARM-REC cuando este
+      *presente en la tarjeta de parametros
        01 STATES.
           05 WSC-VIR-STATE         PIC X(10)         VALUE 'Virginia'.
           05 WSC-CHI-STATE         PIC X(10)         VALUE 'Chicago'.
@@ -146,7 +160,9 @@
       ****************************************************
        START-PROGRAM.
            OPEN OUTPUT REPOUT.
+           OPEN INPUT PARM-REC.
       *     SET NO-END-CURSOR TO TRUE
+           PERFORM LEE-PARAMETROS.
            PERFORM MAIN-PROCESS.
 
 
@@ -157,9 +173,29 @@
       ****************************************************
        END-PROGRAM.
            CLOSE REPOUT.
+           CLOSE PARM-REC.
            GOBACK.
 
 
+      ****************************************************
+      * LEE-PARAMETROS reads the optional parameter card *
+      * and overrides the default state names when it is *
+      * present.                                          *
+      ****************************************************
+       LEE-PARAMETROS.
+           SET NO-HAY-PARM TO TRUE
+           READ PARM-REC
+              AT END
+                 SET NO-HAY-PARM TO TRUE
+              NOT AT END
+                 SET HAY-PARM TO TRUE
+           END-READ
+           IF HAY-PARM
+              MOVE PARM-VIR-STATE  TO WSC-VIR-STATE
+              MOVE PARM-CHI-STATE  TO WSC-CHI-STATE
+           END-IF.
+
+
       ***************************************************
       * The main process, named PROCESO-PRINCIPAL,      *
       * calls four subroutines in order:                *
@@ -263,7 +299,7 @@
        COUNT-CHI-CLIENTS.
            EXEC SQL
                 SELECT COUNT(*)
-                INTO :WSV-COUNT-VIR
+                INTO :WSV-COUNT-CHI
                 FROM Z94474T
                 WHERE ADDRESS3 = :WSC-CHI-STATE
                 END-EXEC
