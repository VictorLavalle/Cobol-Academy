@@ -0,0 +1,414 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    Z94474M
+       AUTHOR.        Xideral.
+
+      *________________________________________________________________*
+      *                                                                *
+      *          MANTENIMIENTO DE CUENTAS - TABLA Z94474T              *
+      *                                                                *
+      * Lee un archivo de transacciones (alta/cambio/baja) contra la  *
+      * tabla Z94474T, muestra en el reporte el renglon antes y       *
+      * despues de aplicar la transaccion, y hace COMMIT o ROLLBACK   *
+      * segun el SQLCODE de la operacion, dejando en el mismo reporte *
+      * el rastro de quien (operador) cambio que y cuando.            *
+      *                                                                *
+      *________________________________________________________________*
+
+
+
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPOUT
+                  ASSIGN TO UT-S-REPORT.
+           SELECT TRANS-REC
+                  ASSIGN TO TRANSFILE.
+
+
+
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD  REPOUT
+               RECORD CONTAINS 84 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS REPREC.
+
+       01 REPREC                       PIC X(84).
+
+      *Archivo de transacciones de mantenimiento: una transaccion por
+      *renglon, con la accion a realizar (A-alta, C-cambio, B-baja) y
+      *los valores corregidos de LIMIT/BALANCE/direccion.
+       FD  TRANS-REC RECORDING MODE F.
+       01 REG-TRANS-MTTO.
+          05 TRANS-ACCTNO              PIC X(08).
+          05 TRANS-ACCION              PIC X(01).
+             88 TRANS-ACCION-ALTA                  VALUE 'A'.
+             88 TRANS-ACCION-CAMBIO                VALUE 'C'.
+             88 TRANS-ACCION-BAJA                  VALUE 'B'.
+          05 TRANS-LIMIT                PIC S9(7)V99.
+          05 TRANS-BALANCE              PIC S9(7)V99.
+          05 TRANS-SURNAME              PIC X(20).
+          05 TRANS-FIRSTN               PIC X(15).
+          05 TRANS-ADDRESS1             PIC X(25).
+          05 TRANS-ADDRESS2             PIC X(20).
+          05 TRANS-ADDRESS3             PIC X(15).
+          05 TRANS-COMMENTS             PIC X(50).
+          05 TRANS-OPERADOR             PIC X(08).
+
+
+       WORKING-STORAGE SECTION.
+       01 FLAGS.
+          05 FLAG-TRANS         PIC X             VALUE SPACE.
+             88 END-TRANS                         VALUE 'Y'.
+             88 NO-END-TRANS                      VALUE 'N'.
+          05 FLAG-EXISTE        PIC X             VALUE SPACE.
+             88 CUENTA-EXISTE                     VALUE 'Y'.
+             88 CUENTA-NO-EXISTE                  VALUE 'N'.
+
+       01 FECHA-HORA-CORRIDA.
+          05 WSV-FECHA-SISTEMA  PIC 9(08).
+          05 WSV-HORA-SISTEMA   PIC 9(08).
+
+      *****************************************************
+      * Print format for the report                       *
+      *****************************************************
+       01  HEADER-1.
+           05 FILLER PIC X(11) VALUE '-------- '.
+           05 FILLER PIC X(30) VALUE 'MANTENIMIENTO CUENTAS Z94474T '.
+           05 FILLER PIC X(10) VALUE '---------'.
+
+       01  DETALLE-ANTES.
+           05 FILLER            PIC X(14) VALUE 'ANTES  CTA: '.
+           05 DA-ACCTNO         PIC X(08).
+           05 FILLER            PIC X(08) VALUE '  LIM: '.
+           05 DA-LIMIT          PIC $$,$$$,$$9.99.
+           05 FILLER            PIC X(08) VALUE '  SDO: '.
+           05 DA-BALANCE        PIC $$,$$$,$$9.99.
+
+       01  DETALLE-DESPUES.
+           05 FILLER            PIC X(14) VALUE 'DESPUES CTA: '.
+           05 DD-ACCTNO         PIC X(08).
+           05 FILLER            PIC X(08) VALUE '  LIM: '.
+           05 DD-LIMIT          PIC $$,$$$,$$9.99.
+           05 FILLER            PIC X(08) VALUE '  SDO: '.
+           05 DD-BALANCE        PIC $$,$$$,$$9.99.
+
+       01  DETALLE-AUDITORIA.
+           05 FILLER            PIC X(11) VALUE 'OPERADOR: '.
+           05 DAU-OPERADOR      PIC X(08).
+           05 FILLER            PIC X(08) VALUE '  ACCT: '.
+           05 DAU-ACCION        PIC X(01).
+           05 FILLER            PIC X(11) VALUE '  FECHA: '.
+           05 DAU-FECHA         PIC 9(08).
+           05 FILLER            PIC X(08) VALUE '  HORA: '.
+           05 DAU-HORA          PIC 9(08).
+           05 FILLER            PIC X(11) VALUE '  ESTATUS: '.
+           05 DAU-ESTATUS       PIC X(10).
+
+       01  FOOTER-LINES.
+           05 FILLER  PIC X(19) VALUE '-------------------'.
+           05 FILLER  PIC X(19) VALUE '-------------------'.
+
+
+      *****************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.
+      *****************************************************
+       01 UD-ERROR-MESSAGE     PIC X(80)         VALUE SPACES.
+       01 SQLCODES.
+          05 SQLCODE0          PIC S9(9) COMP-5  VALUE 0.
+          05 SQLCODE100        PIC S9(9) COMP-5  VALUE 100.
+
+
+      *****************************************************
+      *  SQL Table Declaration                            *
+      *****************************************************
+                EXEC SQL DECLARE Z94474T TABLE
+                        (ACCTNO CHAR(8) NOT NULL,
+                         LIMIT DECIMAL(9,2) ,
+                         BALANCE DECIMAL(9,2) ,
+                         SURNAME CHAR(20) NOT NULL,
+                         FIRSTN CHAR(15) NOT NULL,
+                         ADDRESS1 CHAR(25) NOT NULL,
+                         ADDRESS2 CHAR(20) NOT NULL,
+                         ADDRESS3 CHAR(15) NOT NULL,
+                         RESERVED CHAR(7) NOT NULL,
+                         COMMENTS CHAR(50) NOT NULL)
+                         END-EXEC.
+
+
+      *****************************************************
+      * HOST variables where we receive/send the row      *
+      *****************************************************
+       01 HOST-VARIABLES.
+          02 ACCT-ID           PIC X(8).
+          02 ACCT-LIMIT        PIC S9(7)V99 COMP-3.
+          02 ACCT-BALANCE      PIC S9(7)V99 COMP-3.
+          02 ACCT-APEP         PIC X(20).
+          02 ACCT-NAME         PIC X(15).
+          02 ACCT-DIRE1        PIC X(25).
+          02 ACCT-DIRE2        PIC X(20).
+          02 ACCT-DIRE3        PIC X(15).
+          02 ACCT-RESER        PIC X(7).
+          02 ACCT-COMMENT      PIC X(50).
+
+      *Valores despues de aplicar la transaccion, para el reporte de
+      *auditoria y para las sentencias de INSERT/UPDATE
+       01 HOST-VARIABLES-NVOS.
+          02 ACCT-LIMIT-NVO     PIC S9(7)V99 COMP-3.
+          02 ACCT-BALANCE-NVO   PIC S9(7)V99 COMP-3.
+          02 ACCT-DIRE1-NVO     PIC X(25).
+          02 ACCT-DIRE2-NVO     PIC X(20).
+          02 ACCT-DIRE3-NVO     PIC X(15).
+          02 ACCT-RESER-NVO     PIC X(7).
+
+       01 WS-ESTATUS-AUDITORIA  PIC X(10)         VALUE SPACES.
+
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+
+      ****************************************************
+      * The program starts by opening the transaction and *
+      * report files and reading the first transaction.   *
+      ****************************************************
+       START-PROGRAM.
+           OPEN OUTPUT REPOUT.
+           OPEN INPUT TRANS-REC.
+           SET NO-END-TRANS TO TRUE
+           ACCEPT WSV-FECHA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT WSV-HORA-SISTEMA  FROM TIME
+           WRITE REPREC FROM HEADER-1.
+           PERFORM LEE-TRANSACCION.
+           PERFORM MAIN-PROCESS UNTIL END-TRANS.
+
+
+      ****************************************************
+      * The program ends by closing the files and         *
+      * returning to the calling program.                 *
+      ****************************************************
+       END-PROGRAM.
+           WRITE REPREC FROM FOOTER-LINES.
+           CLOSE REPOUT.
+           CLOSE TRANS-REC.
+           GOBACK.
+
+
+      ****************************************************
+      * LEE-TRANSACCION reads the next maintenance        *
+      * transaction from the transaction file.            *
+      ****************************************************
+       LEE-TRANSACCION.
+           READ TRANS-REC
+              AT END
+                 SET END-TRANS TO TRUE
+              NOT AT END
+                 SET NO-END-TRANS TO TRUE
+           END-READ.
+
+
+      ***************************************************
+      * MAIN-PROCESS looks up the current row (if any),  *
+      * applies the requested action, commits or rolls   *
+      * back depending on the resulting SQLCODE, writes  *
+      * the audit trail line, and moves to the next      *
+      * transaction.                                     *
+      ***************************************************
+       MAIN-PROCESS.
+           PERFORM BUSCA-CUENTA
+           IF CUENTA-EXISTE
+              PERFORM ESCRIBE-ANTES
+           END-IF
+           PERFORM APLICA-TRANSACCION
+           PERFORM ESCRIBE-AUDITORIA
+           PERFORM LEE-TRANSACCION.
+
+
+      ***************************************************
+      * BUSCA-CUENTA looks up the current row for the    *
+      * account number keyed on the transaction, if it   *
+      * exists.                                          *
+      ***************************************************
+       BUSCA-CUENTA.
+           MOVE TRANS-ACCTNO TO ACCT-ID
+           SET CUENTA-NO-EXISTE TO TRUE
+           EXEC SQL
+                SELECT LIMIT, BALANCE, SURNAME, FIRSTN,
+                       ADDRESS1, ADDRESS2, ADDRESS3, RESERVED,
+                       COMMENTS
+                INTO :ACCT-LIMIT, :ACCT-BALANCE, :ACCT-APEP,
+                     :ACCT-NAME, :ACCT-DIRE1, :ACCT-DIRE2,
+                     :ACCT-DIRE3, :ACCT-RESER, :ACCT-COMMENT
+                FROM Z94474T
+                WHERE ACCTNO = :ACCT-ID
+                END-EXEC
+           EVALUATE SQLCODE
+              WHEN SQLCODE0
+                   SET CUENTA-EXISTE TO TRUE
+              WHEN SQLCODE100
+                   SET CUENTA-NO-EXISTE TO TRUE
+              WHEN OTHER
+                   MOVE 'ERROR EN SELECT' TO UD-ERROR-MESSAGE
+                   DISPLAY UD-ERROR-MESSAGE ' SQLCODE=' SQLCODE
+                   STOP RUN
+           END-EVALUATE.
+
+
+      ***************************************************
+      * ESCRIBE-ANTES prints the "before" image of the   *
+      * account row on the audit report.                 *
+      ***************************************************
+       ESCRIBE-ANTES.
+           MOVE ACCT-ID      TO DA-ACCTNO
+           MOVE ACCT-LIMIT   TO DA-LIMIT
+           MOVE ACCT-BALANCE TO DA-BALANCE
+           WRITE REPREC FROM DETALLE-ANTES.
+
+
+      ***************************************************
+      * APLICA-TRANSACCION applies the ALTA/CAMBIO/BAJA  *
+      * action keyed on the transaction record, and      *
+      * commits or rolls back based on its SQLCODE.      *
+      ***************************************************
+       APLICA-TRANSACCION.
+      * LIMIT/BALANCE-NVO SE INICIALIZAN CON EL VALOR ACTUAL DE LA
+      * CUENTA; SOLO ALTA Y CAMBIO LOS SOBREESCRIBEN CON LOS VALORES
+      * DE LA TRANSACCION, PARA QUE BAJA (QUE SOLO ACTUALIZA RESERVED)
+      * NO FABRIQUE UN "DESPUES" FALSO EN LA AUDITORIA.
+           MOVE ACCT-LIMIT      TO ACCT-LIMIT-NVO
+           MOVE ACCT-BALANCE    TO ACCT-BALANCE-NVO
+           MOVE TRANS-ADDRESS1  TO ACCT-DIRE1-NVO
+           MOVE TRANS-ADDRESS2  TO ACCT-DIRE2-NVO
+           MOVE TRANS-ADDRESS3  TO ACCT-DIRE3-NVO
+           MOVE ACCT-RESER      TO ACCT-RESER-NVO
+           EVALUATE TRUE
+              WHEN TRANS-ACCION-ALTA
+                   MOVE TRANS-LIMIT     TO ACCT-LIMIT-NVO
+                   MOVE TRANS-BALANCE   TO ACCT-BALANCE-NVO
+                   PERFORM DA-ALTA-CUENTA
+              WHEN TRANS-ACCION-CAMBIO
+                   MOVE TRANS-LIMIT     TO ACCT-LIMIT-NVO
+                   MOVE TRANS-BALANCE   TO ACCT-BALANCE-NVO
+                   PERFORM DA-CAMBIA-CUENTA
+              WHEN TRANS-ACCION-BAJA
+                   PERFORM DA-BAJA-CUENTA
+              WHEN OTHER
+                   MOVE 'INVALIDA' TO WS-ESTATUS-AUDITORIA
+           END-EVALUATE.
+
+
+      ***************************************************
+      * DA-ALTA-CUENTA inserts a brand new account row.  *
+      * Rejected (with ROLLBACK) if the account already  *
+      * exists.                                          *
+      ***************************************************
+       DA-ALTA-CUENTA.
+           IF CUENTA-EXISTE
+              MOVE 'RECHAZADO' TO WS-ESTATUS-AUDITORIA
+              DISPLAY 'ALTA RECHAZADA, LA CUENTA YA EXISTE: '
+                      TRANS-ACCTNO
+           ELSE
+              MOVE TRANS-ACCTNO   TO ACCT-ID
+              EXEC SQL
+                   INSERT INTO Z94474T
+                     (ACCTNO, LIMIT, BALANCE, SURNAME, FIRSTN,
+                      ADDRESS1, ADDRESS2, ADDRESS3, RESERVED,
+                      COMMENTS)
+                   VALUES
+                     (:ACCT-ID, :ACCT-LIMIT-NVO, :ACCT-BALANCE-NVO,
+                      :TRANS-SURNAME, :TRANS-FIRSTN, :ACCT-DIRE1-NVO,
+                      :ACCT-DIRE2-NVO, :ACCT-DIRE3-NVO, SPACES,
+                      :TRANS-COMMENTS)
+                   END-EXEC
+              PERFORM CONFIRMA-O-DESHACE
+           END-IF.
+
+
+      ***************************************************
+      * DA-CAMBIA-CUENTA updates LIMIT/BALANCE/address   *
+      * fields on an existing account row. Rejected      *
+      * (with ROLLBACK) if the account does not exist.   *
+      ***************************************************
+       DA-CAMBIA-CUENTA.
+           IF CUENTA-NO-EXISTE
+              MOVE 'RECHAZADO' TO WS-ESTATUS-AUDITORIA
+              DISPLAY 'CAMBIO RECHAZADO, CUENTA NO EXISTE: '
+                      TRANS-ACCTNO
+           ELSE
+              EXEC SQL
+                   UPDATE Z94474T
+                      SET LIMIT     = :ACCT-LIMIT-NVO,
+                          BALANCE   = :ACCT-BALANCE-NVO,
+                          ADDRESS1  = :ACCT-DIRE1-NVO,
+                          ADDRESS2  = :ACCT-DIRE2-NVO,
+                          ADDRESS3  = :ACCT-DIRE3-NVO
+                    WHERE ACCTNO    = :ACCT-ID
+                   END-EXEC
+              PERFORM CONFIRMA-O-DESHACE
+           END-IF.
+
+
+      ***************************************************
+      * DA-BAJA-CUENTA soft-deletes an existing account  *
+      * row by flagging RESERVED as 'BAJA', leaving the  *
+      * row (and its history) in the table. Rejected     *
+      * (with ROLLBACK) if the account does not exist.   *
+      ***************************************************
+       DA-BAJA-CUENTA.
+           IF CUENTA-NO-EXISTE
+              MOVE 'RECHAZADO' TO WS-ESTATUS-AUDITORIA
+              DISPLAY 'BAJA RECHAZADA, CUENTA NO EXISTE: '
+                      TRANS-ACCTNO
+           ELSE
+              MOVE 'BAJA'      TO ACCT-RESER-NVO
+              EXEC SQL
+                   UPDATE Z94474T
+                      SET RESERVED = :ACCT-RESER-NVO
+                    WHERE ACCTNO   = :ACCT-ID
+                   END-EXEC
+              PERFORM CONFIRMA-O-DESHACE
+           END-IF.
+
+
+      ***************************************************
+      * CONFIRMA-O-DESHACE evaluates the SQLCODE from    *
+      * the INSERT/UPDATE just attempted and commits or  *
+      * rolls back the unit of work accordingly.         *
+      ***************************************************
+       CONFIRMA-O-DESHACE.
+           IF SQLCODE = SQLCODE0
+              EXEC SQL COMMIT END-EXEC
+              MOVE 'COMMITEADO' TO WS-ESTATUS-AUDITORIA
+           ELSE
+              EXEC SQL ROLLBACK END-EXEC
+              MOVE 'RECHAZADO' TO WS-ESTATUS-AUDITORIA
+              DISPLAY 'ERROR EN TRANSACCION, SQLCODE=' SQLCODE
+                      ' CUENTA=' TRANS-ACCTNO
+           END-IF.
+
+
+      ***************************************************
+      * ESCRIBE-AUDITORIA prints the "after" image (when *
+      * applicable) and the audit line (operator, action,*
+      * date/time, resulting status) on the report.      *
+      ***************************************************
+       ESCRIBE-AUDITORIA.
+           IF WS-ESTATUS-AUDITORIA = 'COMMITEADO'
+              MOVE ACCT-ID          TO DD-ACCTNO
+              MOVE ACCT-LIMIT-NVO   TO DD-LIMIT
+              MOVE ACCT-BALANCE-NVO TO DD-BALANCE
+              WRITE REPREC FROM DETALLE-DESPUES
+           END-IF.
+           MOVE TRANS-OPERADOR   TO DAU-OPERADOR
+           MOVE TRANS-ACCION     TO DAU-ACCION
+           MOVE WSV-FECHA-SISTEMA TO DAU-FECHA
+           MOVE WSV-HORA-SISTEMA  TO DAU-HORA
+           MOVE WS-ESTATUS-AUDITORIA TO DAU-ESTATUS
+           WRITE REPREC FROM DETALLE-AUDITORIA.
