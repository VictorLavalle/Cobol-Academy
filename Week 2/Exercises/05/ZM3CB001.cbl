@@ -35,9 +35,18 @@
            SELECT SA-CLI1             ASSIGN TO MISCLIEN
                                       FILE STATUS IS STATUS-CLI1.
       *----
+      *    PARAMETROS DE TABLAS EN MEMORIA (DIVISA/PRODUCTO/EMPRESA/
+      *    SECTOR) CARGADOS AL INICIO DEL PROGRAMA
+           SELECT SA-PARAM           ASSIGN TO PARAMTAB
+                                      FILE STATUS IS STATUS-PARAM.
+      *----
       *    SALIDAS
            SELECT SA-REP2            ASSIGN TO REPORTE2
                                       FILE STATUS IS STATUS-REP2.
+      *
+      *    CONTRATOS DE INVENTARIO SIN DATOS ADMINISTRATIVOS EN PEDT001
+           SELECT SA-REP3            ASSIGN TO REPORTE3
+                                      FILE STATUS IS STATUS-REP3.
       /
        DATA DIVISION.
       *---------------------------------------------------------------*
@@ -118,6 +127,59 @@
            05 WS-REP-MUNICIPIO       PIC X(30).
            05 WS-REP-ESTADO          PIC X(20).
       *
+      *    PARAMETROS DE LAS TABLAS DE DIVISA/PRODUCTO/EMPRESA/SECTOR,
+      *    UN RENGLON POR TABLA IDENTIFICADO EN LA COLUMNA 1
+       FD  SA-PARAM
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           LABEL RECORD STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD WS-REG-PARAM.
+       01  WS-REG-PARAM.
+           05 PARAM-TIPO-TABLA       PIC X(01).
+              88 PARAM-ES-DIVISA                 VALUE '1'.
+              88 PARAM-ES-PRODUCTO                VALUE '2'.
+              88 PARAM-ES-EMPRESA                VALUE '3'.
+              88 PARAM-ES-SECTOR                 VALUE '4'.
+           05 PARAM-DIVISA.
+              10 PARAM-DIV-CVE-MIS   PIC X(03).
+              10 PARAM-DIV-SAT       PIC X(01).
+              10 FILLER              PIC X(75).
+           05 PARAM-PRODUCTO REDEFINES PARAM-DIVISA.
+              10 PARAM-PRO-CVE-MIS   PIC X(02).
+              10 PARAM-PRO-CVE-FISC  PIC X(08).
+              10 PARAM-PRO-SAT       PIC X(02).
+              10 FILLER              PIC X(67).
+           05 PARAM-EMPRESA REDEFINES PARAM-DIVISA.
+              10 PARAM-EMP-CVE-MIS   PIC X(04).
+              10 PARAM-EMP-SAT       PIC X(05).
+              10 FILLER              PIC X(70).
+           05 PARAM-SECTOR REDEFINES PARAM-DIVISA.
+              10 PARAM-SEC-CVE-MIS   PIC X(03).
+              10 PARAM-SEC-SAT       PIC X(01).
+              10 FILLER              PIC X(75).
+      *
+      *    RENGLONES DE INVENTARIO SIN CONTRAPARTE EN EL CATALOGO DE
+      *    PERSONAS, PARA QUE SE PUEDAN DAR SEGUIMIENTO POR SEPARADO
+       FD  SA-REP3
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           LABEL RECORD STANDARD
+           RECORD CONTAINS 626 CHARACTERS
+           DATA RECORD REG-REP3.
+       01  REG-REP3.
+           05 WS-REP3-ANIO           PIC X(04).
+           05 WS-REP3-CONTRATO       PIC X(30).
+           05 WS-REP3-SECUENCI       PIC X(10).
+           05 WS-REP3-PRODUCTO       PIC 9(02).
+           05 WS-REP3-DIVISA         PIC 9(01).
+           05 WS-REP3-PRODMIS        PIC X(10).
+           05 WS-REP3-DIVMIS         PIC X(03).
+           05 WS-REP3-BANCO-SAT      PIC 9(05).
+           05 WS-REP3-BCOMIS         PIC X(04).
+           05 WS-REP3-CTADOMI        PIC X(30).
+           05 FILLER                 PIC X(527).
+      *
       *
        WORKING-STORAGE SECTION.
       *---------------------------------------------------------------*
@@ -139,6 +201,13 @@
       *
        01 STATUS-REP2                       PIC X(02) VALUE '00'.
           88 FS-REP2-OK                               VALUE '00'.
+      *
+       01 STATUS-REP3                       PIC X(02) VALUE '00'.
+          88 FS-REP3-OK                               VALUE '00'.
+      *
+       01 STATUS-PARAM                      PIC X(02) VALUE '00'.
+          88 FS-PARAM-OK                               VALUE '00'.
+          88 FS-PARAM-FIN                              VALUE '10'.
       *
       *
       *----
@@ -156,6 +225,8 @@
           05 A990-REG-LEI-INV1              PIC 9(11).
           05 A990-REG-LEI-CLI1              PIC 9(11).
           05 A990-REG-ESC-REP2              PIC 9(11).
+          05 A990-REG-ESC-REP3              PIC 9(11).
+          05 A990-REG-CLI1-DUP              PIC 9(11).
           05 A990-CIFRA                     PIC ZZZ,ZZZ,ZZ9.
       *----------------------------------------------------------------*
       * - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - -
@@ -174,27 +245,38 @@
        01 ID-CLI-ANT                       PIC X(40).
        01 ID-CLI-PROC                      PIC X(40).
       * - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - -
+      *IDENTIDADES DE LA PRE-VALIDACION DE SECUENCIA (011-PREVALIDA)
+      * - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - -
+       01 V-ID-INV-LEI.
+          05 V-ID-INV-CONTRATO             PIC X(30).
+          05 V-ID-INV-SECUEN               PIC X(10).
+       01 V-ID-INV-ANT                     PIC X(40) VALUE LOW-VALUES.
+       01 V-ID-CLI-LEI.
+          05 V-ID-CLI-CONTRATO             PIC X(30).
+          05 V-ID-CLI-SECUEN               PIC X(10).
+       01 V-ID-CLI-ANT                     PIC X(40) VALUE LOW-VALUES.
+      * - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - -
       *DEFINICION DE TABLAS DE MEMORIA PARA LOS TIPOS DE DIVISA
       *Y PRODUCTOS
       * - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - -
        01 DEFINICION-TABLAS.
-          05 T001-DIVISAS OCCURS 100 TIMES.
+          05 T001-DIVISAS OCCURS 100 TIMES INDEXED BY IX001.
              10 T001-CVE-DIV   PIC X(03).
              10 T001-DIV-SAT   PIC X(01).
           05 I001-I                         PIC 9(03) VALUE 0.
       *
-          05 T002-PRODUCTO OCCURS 500 TIMES.
+          05 T002-PRODUCTO OCCURS 500 TIMES INDEXED BY IX002.
              10 T002-CVE-PRO   PIC X(02).
              10 T002-CVE-PROFI PIC X(08).
              10 T002-PRO-SAT   PIC X(02).
           05 I002-I                         PIC 9(03) VALUE 0.
       *
-          05 T003-EMPRESA  OCCURS 100 TIMES.
+          05 T003-EMPRESA  OCCURS 100 TIMES INDEXED BY IX003.
              10 T003-CVE-EMP   PIC X(04).
              10 T003-EMP-SAT   PIC X(05).
           05 I003-I                         PIC 9(03) VALUE 0.
       *
-          05 T004-SECTOR   OCCURS 100 TIMES.
+          05 T004-SECTOR   OCCURS 100 TIMES INDEXED BY IX004.
              10 T004-CVE-SEC   PIC X(03).
              10 T004-SEC-SAT   PIC X(01).
           05 I004-I                         PIC 9(03) VALUE 0.
@@ -255,10 +337,83 @@
        PROCEDURE DIVISION.
       *---------------------------------------------------------------*
        001-PROCESO SECTION.
+           PERFORM 005-PREVALIDA-SECUENCIA
            PERFORM 010-INICIALIZA
            PERFORM 020-PRINCIPAL UNTIL S500-LEE-INV1   = '1'
            PERFORM 030-TERMINA
-           STOP RUN.
+           GOBACK.
+      /
+      ******************************************************************
+      *----
+      *    PRE-PASE QUE VALIDA QUE MISPRODU Y MISCLIEN VENGAN EN ORDEN
+      *    ASCENDENTE DE CONTRATO+SECUENCIA ANTES DE CORRER EL CRUCE,
+      *    PARA DETECTAR UN EXTRACTO DEL SAT MAL ORDENADO SIN GASTAR
+      *    LA VENTANA COMPLETA DE PROCESO DEL CRUCE
+      *----
+       005-PREVALIDA-SECUENCIA SECTION.
+           OPEN INPUT SA-SAT1
+           IF NOT FS-INV1-OK
+              DISPLAY 'ERROR AL ABRIR INVENTARIO EN PRE-VALIDACION'
+              DISPLAY 'FILE STATUS = ' STATUS-INV1
+              MOVE 16                  TO RETURN-CODE
+           ELSE
+              MOVE LOW-VALUES          TO V-ID-INV-ANT
+              PERFORM UNTIL FS-INV1-FIN
+                 READ SA-SAT1
+                    AT END
+                       MOVE '10'          TO STATUS-INV1
+                    NOT AT END
+                       MOVE WS-SAT-CONTRATO  TO V-ID-INV-CONTRATO
+                       MOVE WS-SAT-SECUENCI  TO V-ID-INV-SECUEN
+                       IF V-ID-INV-LEI < V-ID-INV-ANT
+                          DISPLAY '*****************************'
+                          DISPLAY '* MISPRODU NO ESTA ORDENADO *'
+                          DISPLAY '* CONTRATO ANTERIOR: ', V-ID-INV-ANT
+                          DISPLAY '* CONTRATO ACTUAL  : ', V-ID-INV-LEI
+                          DISPLAY '*****************************'
+                          MOVE 16              TO RETURN-CODE
+                       END-IF
+                       MOVE V-ID-INV-LEI     TO V-ID-INV-ANT
+                 END-READ
+              END-PERFORM
+              CLOSE SA-SAT1
+              MOVE '00'                TO STATUS-INV1
+           END-IF
+      *
+           OPEN INPUT SA-CLI1
+           IF NOT FS-CLI1-OK
+              DISPLAY 'ERROR AL ABRIR PERSONAS EN PRE-VALIDACION'
+              DISPLAY 'FILE STATUS = ' STATUS-CLI1
+              MOVE 16                  TO RETURN-CODE
+           ELSE
+              MOVE LOW-VALUES          TO V-ID-CLI-ANT
+              PERFORM UNTIL FS-CLI1-FIN
+                 READ SA-CLI1
+                    AT END
+                       MOVE '10'          TO STATUS-CLI1
+                    NOT AT END
+                       MOVE CAT-CONTRATO     TO V-ID-CLI-CONTRATO
+                       MOVE CAT-SECUENCIA    TO V-ID-CLI-SECUEN
+                       IF V-ID-CLI-LEI < V-ID-CLI-ANT
+                          DISPLAY '*****************************'
+                          DISPLAY '* MISCLIEN NO ESTA ORDENADO *'
+                          DISPLAY '* CONTRATO ANTERIOR: ', V-ID-CLI-ANT
+                          DISPLAY '* CONTRATO ACTUAL  : ', V-ID-CLI-LEI
+                          DISPLAY '*****************************'
+                          MOVE 16              TO RETURN-CODE
+                       END-IF
+                       MOVE V-ID-CLI-LEI     TO V-ID-CLI-ANT
+                 END-READ
+              END-PERFORM
+              CLOSE SA-CLI1
+              MOVE '00'                TO STATUS-CLI1
+           END-IF
+      *
+           IF RETURN-CODE = 16
+              DISPLAY 'PRE-VALIDACION DE SECUENCIA FALLIDA, SE ABORTA'
+              GOBACK
+           END-IF
+           EXIT.
       /
       ******************************************************************
       *----
@@ -268,8 +423,10 @@
            MOVE ZEROES                      TO A990-REG-LEI-INV1
                                                A990-REG-LEI-CLI1
                                                A990-REG-ESC-REP2
+                                               A990-REG-ESC-REP3
                                                A990-REG-SI-ACT
                                                A990-REG-NO-ACT
+                                               A990-REG-CLI1-DUP
                                                A990-CIFRA
            MOVE LOW-VALUES                  TO ID-CLI-LEI
                                                ID-CLI-ANT
@@ -298,10 +455,95 @@
               DISPLAY 'FILE STATUS = ' STATUS-REP2
               MOVE 16                  TO RETURN-CODE
            END-IF
+      *-
+           OPEN OUTPUT SA-REP3
+           IF NOT FS-REP3-OK
+              DISPLAY 'ERROR AL ABRIR ARCHIVO DE EXCEPCIONES'
+              DISPLAY 'FILE STATUS = ' STATUS-REP3
+              MOVE 16                  TO RETURN-CODE
+           END-IF
+      *-
+           PERFORM 006-CARGA-TABLAS
       *-
            PERFORM 500-LEE-INV1
            PERFORM 505-LEE-CLI1
            EXIT.
+      /
+      ******************************************************************
+      *----
+      *    CARGA A MEMORIA LAS TABLAS DE DIVISA/PRODUCTO/EMPRESA/SECTOR
+      *    A PARTIR DEL ARCHIVO DE PARAMETROS PARAMTAB
+      *----
+       006-CARGA-TABLAS SECTION.
+           OPEN INPUT SA-PARAM
+           IF NOT FS-PARAM-OK
+              DISPLAY 'ERROR AL ABRIR ARCHIVO DE PARAMETROS DE TABLAS'
+              DISPLAY 'FILE STATUS = ' STATUS-PARAM
+              MOVE 16                  TO RETURN-CODE
+           ELSE
+              PERFORM UNTIL FS-PARAM-FIN
+                 READ SA-PARAM
+                    AT END
+                       CONTINUE
+                    NOT AT END
+                       EVALUATE TRUE
+                          WHEN PARAM-ES-DIVISA
+                             IF I001-I NOT < 100
+                                DISPLAY 'TABLA T001-DIVISAS LLENA, SE '
+                                        'IGNORA EL RENGLON DE PARAMTAB'
+                             ELSE
+                                ADD 1              TO I001-I
+                                SET IX001 TO I001-I
+                                MOVE PARAM-DIV-CVE-MIS TO T001-CVE-DIV
+                                                           (IX001)
+                                MOVE PARAM-DIV-SAT     TO T001-DIV-SAT
+                                                           (IX001)
+                             END-IF
+                          WHEN PARAM-ES-PRODUCTO
+                             IF I002-I NOT < 500
+                                DISPLAY 'TABLA T002-PRODUCTO LLENA, SE '
+                                        'IGNORA EL RENGLON DE PARAMTAB'
+                             ELSE
+                                ADD 1              TO I002-I
+                                SET IX002 TO I002-I
+                                MOVE PARAM-PRO-CVE-MIS TO T002-CVE-PRO
+                                                           (IX002)
+                                MOVE PARAM-PRO-CVE-FISC
+                                                     TO T002-CVE-PROFI
+                                                        (IX002)
+                                MOVE PARAM-PRO-SAT     TO T002-PRO-SAT
+                                                           (IX002)
+                             END-IF
+                          WHEN PARAM-ES-EMPRESA
+                             IF I003-I NOT < 100
+                                DISPLAY 'TABLA T003-EMPRESA LLENA, SE '
+                                        'IGNORA EL RENGLON DE PARAMTAB'
+                             ELSE
+                                ADD 1              TO I003-I
+                                SET IX003 TO I003-I
+                                MOVE PARAM-EMP-CVE-MIS TO T003-CVE-EMP
+                                                           (IX003)
+                                MOVE PARAM-EMP-SAT     TO T003-EMP-SAT
+                                                           (IX003)
+                             END-IF
+                          WHEN PARAM-ES-SECTOR
+                             IF I004-I NOT < 100
+                                DISPLAY 'TABLA T004-SECTOR LLENA, SE '
+                                        'IGNORA EL RENGLON DE PARAMTAB'
+                             ELSE
+                                ADD 1              TO I004-I
+                                SET IX004 TO I004-I
+                                MOVE PARAM-SEC-CVE-MIS TO T004-CVE-SEC
+                                                           (IX004)
+                                MOVE PARAM-SEC-SAT     TO T004-SEC-SAT
+                                                           (IX004)
+                             END-IF
+                       END-EVALUATE
+                 END-READ
+              END-PERFORM
+              CLOSE SA-PARAM
+           END-IF
+           EXIT.
        020-PRINCIPAL SECTION.
             ADD 1 TO S500-LOOP
             IF S500-LOOP = 50000 OR S500-LOOP = 100000
@@ -350,33 +592,26 @@
                IF ID-INV-LEI < ID-CLI-LEI
                   MOVE ID-INV-LEI          TO ID-INV-PROC
                   PERFORM UNTIL ID-INV-LEI NOT = ID-INV-PROC
-                     MOVE WS-SAT-ANIO      TO WS-REP-ANIO
-                     MOVE WS-SAT-CONTRATO  TO WS-REP-CONTRATO
-                     MOVE SPACES           TO WS-REP-COTITU
-                     MOVE WS-SAT-SECUENCI  TO WS-REP-SECUENCI
-                     MOVE WS-SAT-CTADOMI   TO WS-REP-CTADOMI
+                     MOVE WS-SAT-ANIO      TO WS-REP3-ANIO
+                     MOVE WS-SAT-CONTRATO  TO WS-REP3-CONTRATO
+                     MOVE WS-SAT-SECUENCI  TO WS-REP3-SECUENCI
+                     MOVE WS-SAT-CTADOMI   TO WS-REP3-CTADOMI
       *
                      PERFORM 025-BUSCA-PROD
       *
                      PERFORM 026-BUSCA-DIV
-      *
-                     MOVE WS-SAT-TPODATO   TO WS-REP-TPODATO
-                     MOVE WS-SAT-TABLA     TO WS-REP-TABLA
       *
                      PERFORM 028-BUSCA-BANCO
       *
-                     MOVE SPACES           TO WS-REP-RFC
-                     MOVE SPACES           TO WS-REP-CURP
-                                              WS-REP-NOM-COMP
-                                              WS-REP-DOMICILIO
-                                              WS-REP-TPO-PER
-                                              WS-REP-SECTORMIS
-                                              WS-REP-FIDEICOMISO
-                                              WS-REP-COTITU
-                                              WS-REP-MUNICIPIO
-                                              WS-REP-ESTADO
+                     MOVE WS-REP-PRODUCTO  TO WS-REP3-PRODUCTO
+                     MOVE WS-REP-DIVISA    TO WS-REP3-DIVISA
+                     MOVE WS-REP-PRODMIS   TO WS-REP3-PRODMIS
+                     MOVE WS-REP-DIVMIS    TO WS-REP3-DIVMIS
+                     MOVE WS-REP-BANCO-SAT TO WS-REP3-BANCO-SAT
+                     MOVE WS-REP-BCOMIS    TO WS-REP3-BCOMIS
+      *
                      ADD 1                    TO A990-REG-NO-ACT
-                     PERFORM 600-GRABA-REP2
+                     PERFORM 601-GRABA-REP3
                      PERFORM 500-LEE-INV1
                   END-PERFORM
                ELSE
@@ -387,25 +622,71 @@
             END-IF
            EXIT.
       /
+      *----
+      *    BUSCA EL PRODUCTO SAT EN T002-PRODUCTO POR LOS DOS PRIMEROS
+      *    CARACTERES DE LA CLAVE DE PRODUCTO DEL MIS
+      *----
        025-BUSCA-PROD  SECTION.
-           MOVE WS-SAT-PRODUCTO         TO WS-REP-PRODUCTO
+           MOVE ZEROS                   TO WS-REP-PRODUCTO
            MOVE WS-SAT-PRODUCTO         TO WS-REP-PRODMIS
+           SET IX002 TO 1
+           SEARCH T002-PRODUCTO VARYING IX002
+              AT END
+                 MOVE ZEROS               TO WS-REP-PRODUCTO
+              WHEN T002-CVE-PRO (IX002) = WS-SAT-PRODUCTO (1:2)
+                 MOVE T002-PRO-SAT (IX002) TO WS-REP-PRODUCTO
+           END-SEARCH
            EXIT.
       /
+      *----
+      *    BUSCA LA DIVISA SAT EN T001-DIVISAS POR LA CLAVE DE DIVISA
+      *    DEL MIS
+      *----
        026-BUSCA-DIV   SECTION.
            MOVE '0'                     TO WS-REP-DIVISA
            MOVE '0'                     TO WS-REP-CODDIV
            MOVE WS-SAT-DIVISA           TO WS-REP-DIVMIS
+           SET IX001 TO 1
+           SEARCH T001-DIVISAS VARYING IX001
+              AT END
+                 MOVE '0'                 TO WS-REP-DIVISA
+                                             WS-REP-CODDIV
+              WHEN T001-CVE-DIV (IX001) = WS-SAT-DIVISA
+                 MOVE T001-DIV-SAT (IX001) TO WS-REP-DIVISA
+                 MOVE T001-DIV-SAT (IX001) TO WS-REP-CODDIV
+           END-SEARCH
            EXIT.
       /
+      *----
+      *    BUSCA EL SECTOR SAT EN T004-SECTOR POR EL TIPO DE PERSONA
+      *----
        027-BUSCA-SECTOR  SECTION.
+           MOVE SPACES                  TO W027-SECTOR
+           SET IX004 TO 1
+           SEARCH T004-SECTOR VARYING IX004
+              AT END
+                 MOVE SPACES              TO W027-SECTOR
+              WHEN T004-CVE-SEC (IX004) = W027-TPO-PER
+                 MOVE T004-SEC-SAT (IX004) TO W027-SECTOR
+           END-SEARCH
            MOVE W027-PER-SECTOR         TO WS-REP-PERSONA
            MOVE W027-PER-SECTOR         TO WS-REP-SECTORMIS
            EXIT.
       /
+      *----
+      *    BUSCA EL BANCO SAT EN T003-EMPRESA POR LA CLAVE DE BANCO
+      *    DEL MIS (WS-SAT-BANCO)
+      *----
        028-BUSCA-BANCO   SECTION.
-           MOVE '0074'                  TO WS-REP-BANCO-SAT
+           MOVE ZEROS                   TO WS-REP-BANCO-SAT
            MOVE WS-SAT-BANCO            TO WS-REP-BCOMIS
+           SET IX003 TO 1
+           SEARCH T003-EMPRESA VARYING IX003
+              AT END
+                 MOVE ZEROS               TO WS-REP-BANCO-SAT
+              WHEN T003-CVE-EMP (IX003) = WS-SAT-BANCO
+                 MOVE T003-EMP-SAT (IX003) TO WS-REP-BANCO-SAT
+           END-SEARCH
            EXIT.
       /
        030-TERMINA SECTION.
@@ -429,6 +710,13 @@
               DISPLAY 'FILE STATUS : ' STATUS-REP2
               MOVE 16                       TO RETURN-CODE
            END-IF
+      *
+           CLOSE SA-REP3
+           IF NOT FS-REP3-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO DE EXCEPCIONES'
+              DISPLAY 'FILE STATUS : ' STATUS-REP3
+              MOVE 16                       TO RETURN-CODE
+           END-IF
       *
            PERFORM 990-CIF-CTL
            EXIT.
@@ -489,6 +777,11 @@
                  MOVE 16                    TO RETURN-CODE
                  PERFORM 030-TERMINA
               ELSE
+                 IF ID-CLI-LEI = ID-CLI-ANT
+                    DISPLAY '** CONTRATO DUPLICADO EN CATALOGO **'
+                    DISPLAY '*  NO. CONTRATO: ', ID-CLI-LEI
+                    ADD 1                TO A990-REG-CLI1-DUP
+                 END-IF
                  ADD 1                      TO A990-REG-LEI-CLI1
               END-IF
            END-IF
@@ -504,6 +797,17 @@
               ADD 1                         TO  A990-REG-ESC-REP2
            END-IF
            EXIT.
+      /
+       601-GRABA-REP3 SECTION.
+           WRITE   REG-REP3
+           IF NOT FS-REP3-OK
+              DISPLAY 'ERROR AL ESCRIBIR ARCHIVO DE EXCEPCIONES'
+              DISPLAY 'FILE STATUS: ' STATUS-REP3
+              MOVE 16                    TO RETURN-CODE
+           ELSE
+              ADD 1                         TO  A990-REG-ESC-REP3
+           END-IF
+           EXIT.
       /
       *----
       *    CIFRAS DE CONTROL
@@ -533,6 +837,16 @@
            DISPLAY CON-PROGRAMA,
            'REGISTROS SIN DATOS ADMINISTRATIVOS      :',
            A990-CIFRA
+      *
+           MOVE A990-REG-ESC-REP3           TO A990-CIFRA
+           DISPLAY CON-PROGRAMA,
+           'REGISTROS SIN DATOS ADMTVOS EN EXCEPCION :',
+           A990-CIFRA
+      *
+           MOVE A990-REG-CLI1-DUP           TO A990-CIFRA
+           DISPLAY CON-PROGRAMA,
+           'REGISTROS CLIENTE DUPLICADOS             :',
+           A990-CIFRA
       *
            EXIT.
       *-----------------------------------------------------------------
