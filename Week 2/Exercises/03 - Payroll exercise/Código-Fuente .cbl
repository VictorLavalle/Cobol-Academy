@@ -2,24 +2,73 @@
        IDENTIFICATION DIVISION.
       *-----------------------
        PROGRAM-ID. PAYROL00.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-FILE      ASSIGN TO EMPFILE.
+           SELECT PRINT-LINE    ASSIGN TO PRTLINE.
+           SELECT REJ-FILE      ASSIGN TO REJFILE.
       *-------------
        DATA DIVISION.
       *-------------
+       FILE SECTION.
+      *Este es el archivo de entrada con un renglon por empleado
+       FD  EMP-FILE RECORDING MODE F.
+       01 EMP-REC.
+          05 EMP-NOMBRE            PIC X(15).
+          05 EMP-PAGO-POR-HORA     PIC 9(03).
+          05 EMP-HORAS             PIC 9(02).
+
+      *Detalle de nomina, un renglon por empleado
+       FD  PRINT-LINE RECORDING MODE F.
+       01 PRINT-REC.
+          05 PR-NOMBRE             PIC X(15).
+          05 FILLER                PIC X(01) VALUE SPACES.
+          05 PR-IMP-DIARIO         PIC ZZ9.99.
+          05 FILLER                PIC X(01) VALUE SPACES.
+          05 PR-SAL-NETO           PIC ZZZ,ZZ9.99.
+          05 FILLER                PIC X(01) VALUE SPACES.
+          05 PR-PRIMA-VACA         PIC ZZ9.99.
+          05 FILLER                PIC X(01) VALUE SPACES.
+          05 PR-IMP-MES-VIV        PIC ZZ9.99.
+
+      *Empleados rechazados por la validacion de campos
+       FD  REJ-FILE RECORDING MODE F.
+       01 REJ-REC.
+          05 RJ-NOMBRE             PIC X(15).
+          05 FILLER                PIC X(01) VALUE SPACES.
+          05 RJ-PAGO-POR-HORA      PIC 9(03).
+          05 FILLER                PIC X(01) VALUE SPACES.
+          05 RJ-HORAS              PIC 9(02).
+          05 FILLER                PIC X(01) VALUE SPACES.
+          05 RJ-MOTIVO             PIC X(40).
+
        WORKING-STORAGE SECTION.
 
+       01 FLAGS.
+          10 BANDERA-FILE          PIC X             VALUE SPACE.
+             88 FIN-FILE                             VALUE 'Y'.
+             88 NO-FIN-FILE                          VALUE 'N'.
+          10 BANDERA-EMPLEADO      PIC X             VALUE 'S'.
+             88 WSV-EMPLEADO-VALIDO                  VALUE 'S'.
+             88 WSV-EMPLEADO-INVALIDO                VALUE 'N'.
+          10 WSV-MOTIVO-RECHAZO    PIC X(40)         VALUE SPACES.
+
       ****** Variables
        01 VARIABLES.
           10 WSV-PRIMER-NOMBRE     PIC X(15)      VALUE SPACES.
           10 WSV-PRIMA-VACA        PIC 9(05)V99.
           10 WSV-SAL-DIARIO        PIC 9(06)V99.
-          10 WSV-SAL-MES-BRUT      PIC 9(05)V99.
-          10 WSV-SAL-MENSUAL-NETO  PIC 9(05)V99.
+          10 WSV-SAL-MES-BRUT      PIC 9(06)V99.
+          10 WSV-SAL-MENSUAL-NETO  PIC 9(06)V99.
           10 WSV-IMPSTOS-DIARIO    PIC 9(04)V99.
-          10 WSV-IMP-ISR           PIC 9(05)V99.
+          10 WSV-IMP-ISR           PIC 9(06)V99.
           10 WSV-IMP-IMSS.
              15 WSV-IMP-IMSS-RET   PIC 9(05)V99.
              15 WSV-IMP-IMSS-VIV   PIC 9(05)V99.
-
+          10 WSV-EXCEDENTE         PIC 9(07)V99.
 
       ****** Constantes para hacer calculos
        01 CONSTANTES.
@@ -31,7 +80,37 @@
           10 WSC-PERC-PRIMA-VACA   PIC 9(01)V99   VALUE 0.25.
           10 WSC-PERC-IMSS-RET     PIC 9(01)V99   VALUE 0.03.
           10 WSC-PERC-IMSS-VIV     PIC 9(01)V999  VALUE 0.028.
-
+          10 WSC-HORAS-MAX-DIA     PIC 9(02)      VALUE 16.
+          10 WSC-PAGO-HORA-MINIMO  PIC 9(03)      VALUE 1.
+          10 WSC-PAGO-HORA-MAXIMO  PIC 9(03)      VALUE 500.
+
+      ****** Tabla de tarifas de ISR (bimestral/mensual, valores de
+      ****** ejemplo tomados de la tarifa vigente publicada por el SAT)
+       01 ISR-TABLE.
+          05 ISR-BRACKET OCCURS 8 TIMES
+                         ASCENDING KEY IS ISR-LIM-INF
+                         INDEXED BY ISR-IDX.
+             10 ISR-LIM-INF        PIC 9(07)V99.
+             10 ISR-CUOTA-FIJA     PIC 9(06)V99.
+             10 ISR-PORC-EXCED     PIC 9(02)V9999.
+
+       01 ISR-TABLE-VALUES.
+          05 FILLER                PIC X(23) VALUE
+             '00000000100000000000192'.
+          05 FILLER                PIC X(23) VALUE
+             '00007460500001432000640'.
+          05 FILLER                PIC X(23) VALUE
+             '00063320600037183001088'.
+          05 FILLER                PIC X(23) VALUE
+             '00111280200127187001600'.
+          05 FILLER                PIC X(23) VALUE
+             '00129358300161114001792'.
+          05 FILLER                PIC X(23) VALUE
+             '00154877200211429002136'.
+          05 FILLER                PIC X(23) VALUE
+             '00312365000796098002352'.
+          05 FILLER                PIC X(23) VALUE
+             '00492330101411094003500'.
 
       ****** Mascaras
        01 MASCARAS.
@@ -40,71 +119,127 @@
           10 WSV-MASK-IMP-MES-VIV  PIC ZZ9.99.
           10 WSV-MASK-SAL-NETO     PIC ZZZ,ZZ9.99.
 
-
       *------------------
        PROCEDURE DIVISION.
       *------------------
-      ******Asignación de valores para los calculos - MOVE statements
-           MOVE "Victor" TO WSV-PRIMER-NOMBRE.
-           MOVE 200 TO WSC-PAGO-POR-HORA.
-           MOVE 8 TO WSC-HORAS.
-
-
-      ***** Calculo del salario diario y bruto
-           COMPUTE WSV-SAL-DIARIO = WSC-PAGO-POR-HORA * WSC-HORAS.
-
-           COMPUTE WSV-SAL-MES-BRUT = WSV-SAL-DIARIO * WSC-DIAS-HABILES.
-
-
-      ****** Calculo de ISR
-           COMPUTE WSV-IMP-ISR =(WSV-SAL-MES-BRUT * WSC-IVA).
+       ABRO-ARCHIVOS.
+           OPEN INPUT  EMP-FILE.
+           OPEN OUTPUT PRINT-LINE.
+           OPEN OUTPUT REJ-FILE.
+           PERFORM CARGA-TABLA-ISR.
+
+       PROCESO-PRINCIPAL.
+           SET NO-FIN-FILE TO TRUE
+           PERFORM LEE-EMPLEADO
+           PERFORM UNTIL FIN-FILE
+              PERFORM VALIDA-EMPLEADO
+              IF WSV-EMPLEADO-VALIDO
+                 PERFORM CALCULA-NOMINA
+                 PERFORM ESCRIBO-DETALLE
+              ELSE
+                 PERFORM ESCRIBO-RECHAZO
+              END-IF
+              PERFORM LEE-EMPLEADO
+           END-PERFORM.
+
+       CIERRO-Y-ACABO.
+           CLOSE EMP-FILE.
+           CLOSE PRINT-LINE.
+           CLOSE REJ-FILE.
+           GOBACK.
 
+       LEE-EMPLEADO.
+           READ EMP-FILE
+           AT END
+              SET FIN-FILE TO TRUE
+           END-READ.
+
+      ****** Carga la tabla de ISR con las tarifas empacadas arriba
+       CARGA-TABLA-ISR.
+           MOVE ISR-TABLE-VALUES TO ISR-TABLE.
+
+      ****** Valida que las horas y el pago por hora capturados en el
+      ****** archivo de entrada sean razonables antes de calcular nada
+       VALIDA-EMPLEADO.
+           MOVE SPACES TO WSV-MOTIVO-RECHAZO
+           SET WSV-EMPLEADO-VALIDO TO TRUE
+           IF EMP-PAGO-POR-HORA < WSC-PAGO-HORA-MINIMO
+              SET WSV-EMPLEADO-INVALIDO TO TRUE
+              MOVE 'PAGO POR HORA EN CERO O INVALIDO' TO
+                 WSV-MOTIVO-RECHAZO
+           END-IF
+           IF EMP-PAGO-POR-HORA > WSC-PAGO-HORA-MAXIMO
+              SET WSV-EMPLEADO-INVALIDO TO TRUE
+              MOVE 'PAGO POR HORA FUERA DE RANGO' TO
+                 WSV-MOTIVO-RECHAZO
+           END-IF
+           IF EMP-HORAS = 0 OR EMP-HORAS > WSC-HORAS-MAX-DIA
+              SET WSV-EMPLEADO-INVALIDO TO TRUE
+              MOVE 'HORAS TRABAJADAS FUERA DE RANGO' TO
+                 WSV-MOTIVO-RECHAZO
+           END-IF.
+
+      ****** Calculo completo de la nomina de un empleado
+       CALCULA-NOMINA.
+           MOVE EMP-NOMBRE          TO WSV-PRIMER-NOMBRE
+           MOVE EMP-PAGO-POR-HORA   TO WSC-PAGO-POR-HORA
+           MOVE EMP-HORAS           TO WSC-HORAS
+
+           COMPUTE WSV-SAL-DIARIO = WSC-PAGO-POR-HORA * WSC-HORAS
+
+           COMPUTE WSV-SAL-MES-BRUT = WSV-SAL-DIARIO * WSC-DIAS-HABILES
+
+           PERFORM CALCULA-ISR
 
-      ***** Calculo de IMSS
            COMPUTE WSV-IMP-IMSS-RET =
-              (WSV-SAL-MES-BRUT * WSC-PERC-IMSS-RET).
+              (WSV-SAL-MES-BRUT * WSC-PERC-IMSS-RET)
 
            COMPUTE WSV-IMP-IMSS-VIV =
-              (WSV-SAL-MES-BRUT * WSC-PERC-IMSS-VIV).
-
+              (WSV-SAL-MES-BRUT * WSC-PERC-IMSS-VIV)
 
-      ***** Calculo de salario mensual neto
            COMPUTE WSV-SAL-MENSUAL-NETO =
               (WSV-SAL-MES-BRUT - WSV-IMP-ISR) -
-              (WSV-IMP-IMSS-RET + WSV-IMP-IMSS-VIV).
+              (WSV-IMP-IMSS-RET + WSV-IMP-IMSS-VIV)
 
-
-      ***** Calculo de prima vacacional
            COMPUTE WSV-PRIMA-VACA =
-              (WSV-SAL-MES-BRUT * WSC-PERC-PRIMA-VACA) / WSC-USD-MXN.
-
+              (WSV-SAL-MES-BRUT * WSC-PERC-PRIMA-VACA) / WSC-USD-MXN
 
-      ***** Calculo de impuestos diarios
            COMPUTE WSV-IMPSTOS-DIARIO =
               (WSV-IMP-ISR + WSV-IMP-IMSS-RET + WSV-IMP-IMSS-VIV)
               / WSC-DIAS-HABILES.
 
-
-      ***** Asignación de valores a las mascaras - MOVE statements
-           MOVE WSV-SAL-MENSUAL-NETO TO WSV-MASK-SAL-NETO.
-           MOVE WSV-PRIMA-VACA TO WSV-MASK-PRIMA-VAC.
-           MOVE WSV-IMPSTOS-DIARIO TO WSV-MASK-IMP-DIARIO.
-           MOVE WSV-IMP-IMSS-VIV TO WSV-MASK-IMP-MES-VIV.
-
-
-      ****** DISPLAY statements
-           DISPLAY "Mi primer nombre es: " WSV-PRIMER-NOMBRE.
-      *
-           DISPLAY "Pago de impuestos diariamente: "
-                   WSV-MASK-IMP-DIARIO.
-      *
-           DISPLAY "Mi salario mensual Neto es: "
-                   WSV-MASK-SAL-NETO.
-      *
-           DISPLAY "Mi prima vacacional en dolares es: "
-                   WSV-MASK-PRIMA-VAC.
-
-           DISPLAY "Al mes aporto a mi vivienda: "
-                   WSV-MASK-IMP-MES-VIV.
-      *
-           GOBACK.
+      ****** Busca en ISR-TABLE el renglon de la tarifa que aplica al
+      ****** salario bruto mensual y calcula cuota fija + excedente
+       CALCULA-ISR.
+           SET ISR-IDX TO 1
+           SEARCH ISR-BRACKET VARYING ISR-IDX
+              AT END
+                 SET ISR-IDX TO 8
+              WHEN WSV-SAL-MES-BRUT < ISR-LIM-INF (ISR-IDX)
+                 SET ISR-IDX DOWN BY 1
+           END-SEARCH
+           COMPUTE WSV-EXCEDENTE =
+              WSV-SAL-MES-BRUT - ISR-LIM-INF (ISR-IDX)
+           COMPUTE WSV-IMP-ISR =
+              ISR-CUOTA-FIJA (ISR-IDX) +
+              (WSV-EXCEDENTE * ISR-PORC-EXCED (ISR-IDX)).
+
+       ESCRIBO-DETALLE.
+           MOVE WSV-SAL-MENSUAL-NETO TO WSV-MASK-SAL-NETO
+           MOVE WSV-PRIMA-VACA       TO WSV-MASK-PRIMA-VAC
+           MOVE WSV-IMPSTOS-DIARIO   TO WSV-MASK-IMP-DIARIO
+           MOVE WSV-IMP-IMSS-VIV     TO WSV-MASK-IMP-MES-VIV
+
+           MOVE WSV-PRIMER-NOMBRE    TO PR-NOMBRE
+           MOVE WSV-MASK-IMP-DIARIO  TO PR-IMP-DIARIO
+           MOVE WSV-MASK-SAL-NETO    TO PR-SAL-NETO
+           MOVE WSV-MASK-PRIMA-VAC   TO PR-PRIMA-VACA
+           MOVE WSV-MASK-IMP-MES-VIV TO PR-IMP-MES-VIV
+           WRITE PRINT-REC.
+
+       ESCRIBO-RECHAZO.
+           MOVE EMP-NOMBRE          TO RJ-NOMBRE
+           MOVE EMP-PAGO-POR-HORA   TO RJ-PAGO-POR-HORA
+           MOVE EMP-HORAS           TO RJ-HORAS
+           MOVE WSV-MOTIVO-RECHAZO  TO RJ-MOTIVO
+           WRITE REJ-REC.
