@@ -1,7 +1,7 @@
       *----------------------------------------------------------------*
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.    CBL0001
+       PROGRAM-ID.    CBL0001.
        AUTHOR.         Victor Lavalle.
        DATE-WRITTEN    FEBRERO 2022.
 
@@ -14,15 +14,29 @@
       *          y Ciudad del cliente                                  *
       *                                                                *
       *________________________________________________________________*
-
+      *----------------------------------------------------------------*
+      *    MARCA      AUTOR    FECHA             DESCRIPCION           *
+      * ----------- --------- -------- --------------------------------*
+      *  VLR-1.1     VLAVALLE 22MAR22  MUESTREO/LIMITE Y TASA POR      *
+      *              PARAMETRO, ARCHIVO DE RECHAZADOS, VALIDACION DE   *
+      *              SOBREGIRO CONTRA EL LIMITE DE CREDITO.            *
+      *  VLR-1.2     VLAVALLE 29MAR22  SE CONVIERTE TAMBIEN EL LIMITE  *
+      *              DE CREDITO A LA TASA DEL DIA ANTES DE COMPARAR    *
+      *              CONTRA EL SALDO, Y SE MARCA SALDO NEGATIVO.       *
+      *  VLR-1.3     VLAVALLE 02ABR22  SE AMPLIA NOPROC-RAZON-DESC     *
+      *              PARA QUE LA RAZON DE REGISTRO FUERA DE LIMITE NO  *
+      *              SE TRUNQUE EN EL ARCHIVO DE RECHAZADOS.           *
+      *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
        ENVIRONMENT DIVISION.
       *----------------------------------------------------------------*
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT PRINT-LINE ASSIGN TO PRTLINE.
-           SELECT ACCT-REC   ASSIGN TO ACCTREC.
+           SELECT PRINT-LINE   ASSIGN TO PRTLINE.
+           SELECT ACCT-REC     ASSIGN TO ACCTREC.
+           SELECT PARM-REC     ASSIGN TO PARMFILE.
+           SELECT NOPROC-REC   ASSIGN TO NOPROC.
 
 
 
@@ -37,7 +51,8 @@
           05 WSV-ACCT-SALDO-S  PIC $$,$$$,$$9.99.
           05 WSV-DIRECCION-S.
              10 WSV-CIUDAD-S   PIC X(20).
-
+          05 WSV-SOBRE-LIMITE-S PIC X(15).
+          05 WSV-SALDO-NEGATIVO-S PIC X(15).
 
       *Este es el archivo de entrada
        FD  ACCT-REC RECORDING MODE F.
@@ -54,6 +69,25 @@
            05  WSV-RESERVED           PIC X(7).
            05  WSV-COMENTARIOS        PIC X(50).
 
+      *Parametros de muestreo y tasa de cambio del dia, un solo
+      *renglon leido al abrir archivos
+       FD  PARM-REC RECORDING MODE F.
+       01 PARM-FIELDS.
+           05  PARM-DIVISOR           PIC 9(02).
+           05  PARM-LIMITE            PIC 9(02).
+           05  PARM-MODULO-PAR        PIC 9(02).
+           05  PARM-EUR-DOLAR         PIC 9(02)V99.
+
+      *Registros que no se incluyeron en PRTLINE, con la razon
+       FD  NOPROC-REC RECORDING MODE F.
+       01 NOPROC-FIELDS.
+           05  NOPROC-ACCT-ID         PIC X(8).
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  NOPROC-NOMBRE          PIC X(15).
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  NOPROC-RAZON-COD       PIC X(02).
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  NOPROC-RAZON-DESC      PIC X(45).
 
 
        WORKING-STORAGE SECTION.
@@ -61,6 +95,9 @@
           05 BANDERA-FILE      PIC X             VALUE SPACE.
              88 FIN-FILE                         VALUE 'Y'.
              88 NO-FIN-FILE                      VALUE 'N'.
+          05 BANDERA-PARM      PIC X             VALUE SPACE.
+             88 HAY-PARM                         VALUE 'S'.
+             88 NO-HAY-PARM                      VALUE 'N'.
 
        01 CONSTANTES.
           05 WSC-EUR-DOLAR     PIC 9(02)V99      VALUE 1.06.
@@ -69,7 +106,6 @@
           05 WSC-LIMITE        PIC 9(2)          VALUE 21.
           05 WSC-MODULO-PAR    PIC 9(2)          VALUE 0.
 
-
        01 VARIABLES.
           05 WSV-MODULO        PIC 9(2).
           05 WSV-RESULT        PIC 9(2).
@@ -81,7 +117,10 @@
       *----------------------------------------------------------------*
        ABRO-ARCHIVOS.
            OPEN INPUT ACCT-REC.
+           OPEN INPUT PARM-REC.
            OPEN OUTPUT PRINT-LINE.
+           OPEN OUTPUT NOPROC-REC.
+           PERFORM LEE-PARAMETROS.
       *
        PROCESO-PRINCIPAL.
            SET NO-FIN-FILE TO TRUE
@@ -90,21 +129,34 @@
       *
       *
       * Se pregunta si el contador es menor al limite
-      * para que solo traiga 20 registros
+      * para que solo traiga el numero de registros parametrizado
       *
             IF WSC-CONTADOR < WSC-LIMITE
       *         COMPUTE WSV-RESULT = WSC-CONTADOR / WSC-DIVISOR
                DIVIDE WSC-CONTADOR BY WSC-DIVISOR
                     GIVING WSV-RESULT REMAINDER WSV-MODULO
       *
-      * Se pregunta si el residuo es 0 para savber si es par.s
-      * Si es par se escribe el registro
+      * Se pregunta si el residuo es el parametrizado como "par"
+      * Si es par se escribe el registro, si no se manda a NOPROC
                IF WSV-MODULO = WSC-MODULO-PAR
                  COMPUTE WSV-ACCT-SALDO = WSV-ACCT-SALDO *
                             WSC-EUR-DOLAR
+                 COMPUTE WSV-ACCT-LIMITE = WSV-ACCT-LIMITE *
+                            WSC-EUR-DOLAR
                   PERFORM ESCRIBO-ARCHIVO
+               ELSE
+                  MOVE '01' TO NOPROC-RAZON-COD
+                  MOVE 'REGISTRO NON, FUERA DE MUESTREO' TO
+                     NOPROC-RAZON-DESC
+                  PERFORM ESCRIBO-NOPROC
                END-IF
-
+      *
+      * Fuera del limite de registros a procesar, se registra
+            ELSE
+               MOVE '02' TO NOPROC-RAZON-COD
+               MOVE 'REGISTRO POSTERIOR AL LIMITE PARAMETRIZADO' TO
+                  NOPROC-RAZON-DESC
+               PERFORM ESCRIBO-NOPROC
             END-IF
       *
       * Se aumenta el contador para que no se quede en un bucle infinito
@@ -117,7 +169,9 @@
       *
        CIERRO-Y-ACABO.
            CLOSE ACCT-REC.
+           CLOSE PARM-REC.
            CLOSE PRINT-LINE.
+           CLOSE NOPROC-REC.
            GOBACK.
       *
        LEE-ARCHIVO.
@@ -125,12 +179,51 @@
            AT END
               SET FIN-FILE TO TRUE
            END-READ.
+      *
+      * Lee el renglon de parametros (muestreo, limite y tasa del dia)
+      * Si no viene archivo de parametros se conservan los valores por
+      * omision declarados en CONSTANTES
+       LEE-PARAMETROS.
+           SET NO-HAY-PARM TO TRUE
+           READ PARM-REC
+              AT END
+                 SET NO-HAY-PARM TO TRUE
+              NOT AT END
+                 SET HAY-PARM TO TRUE
+           END-READ
+           IF HAY-PARM
+              MOVE PARM-DIVISOR     TO WSC-DIVISOR
+              MOVE PARM-LIMITE      TO WSC-LIMITE
+              MOVE PARM-MODULO-PAR  TO WSC-MODULO-PAR
+              MOVE PARM-EUR-DOLAR   TO WSC-EUR-DOLAR
+           END-IF.
       *
        ESCRIBO-ARCHIVO.
            MOVE WSV-ACCT-ID TO WSV-ACCT-ID-S.
            MOVE WSV-NOMBRE TO WSV-NOMBRE-S.
            MOVE WSV-ACCT-SALDO TO WSV-ACCT-SALDO-S.
            MOVE WSV-CIUDAD TO WSV-CIUDAD-S.
+      *
+      * Se marca la linea cuando el saldo ya convertido rebasa el
+      * limite de credito de la cuenta
+           IF WSV-ACCT-SALDO > WSV-ACCT-LIMITE
+              MOVE '** SOBREGIRO **' TO WSV-SOBRE-LIMITE-S
+           ELSE
+              MOVE SPACES TO WSV-SOBRE-LIMITE-S
+           END-IF
+      *
+      * Se marca la linea cuando el saldo (ya convertido) es negativo
+           IF WSV-ACCT-SALDO < 0
+              MOVE '** SALDO NEG **' TO WSV-SALDO-NEGATIVO-S
+           ELSE
+              MOVE SPACES TO WSV-SALDO-NEGATIVO-S
+           END-IF
 
            WRITE PRINT-REC.
       *
+      * Escribe a NOPROC los registros que no se incluyeron en PRTLINE
+      * con el codigo y descripcion de la razon
+       ESCRIBO-NOPROC.
+           MOVE WSV-ACCT-ID  TO NOPROC-ACCT-ID.
+           MOVE WSV-NOMBRE   TO NOPROC-NOMBRE.
+           WRITE NOPROC-FIELDS.
